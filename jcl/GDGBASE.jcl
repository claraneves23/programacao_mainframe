@@ -0,0 +1,50 @@
+//GDGBASE  JOB (ACCTNO),'DEFINE GDG BASES',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB  : GDGBASE
+//* DESC : DEFINE AS BASES GDG DOS ARQUIVOS DE LOG QUE ACUMULAM
+//*        HISTORICO A CADA RODADA (AREA-LOG DO PROG02, PRIMOS-LOG
+//*        DO PROG10, EVEN-ODD-LOG DO PROG09 E NOTAS-TRANS DO
+//*        PROG03), MAIS OS RELATORIOS DIARIOS DERIVADOS DELES
+//*        (RESUMO DO EODCONS E SITREL DO PROG04N), PARA QUE OS
+//*        JOBS DE RECONCILIACAO, RELATORIO E CONSOLIDACAO PASSEM A
+//*        REFERENCIAR A GERACAO ATUAL OU ANTERIOR PELO NUMERO
+//*        RELATIVO, EM VEZ DE UM UNICO ARQUIVO SEQUENCIAL SEM
+//*        LIMITE DE CRESCIMENTO OU DE UM SIMBOLO DE DATA NAO
+//*        DEFINIDO.
+//* OBS  : RODAR UMA UNICA VEZ, ANTES DA PRIMEIRA GERACAO DE CADA
+//*        ARQUIVO. AS RODADAS SEGUINTES CATALOGAM UMA NOVA GERACAO
+//*        (+1) A CADA EXECUCAO DO PROGRAMA QUE GRAVA O LOG.
+//*****************************************************************
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.AREA.LOG)      -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.PRIMOS.LOG)    -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.EVEN.ODD.LOG)  -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.NOTAS.TRANS)   -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.AREA.LOG.RESUMO)   -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.PRIMOS.LOG.RESUMO) -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.SITREL)            -
+       LIMIT(30)                       -
+       SCRATCH                         -
+       NOEMPTY)
+/*
