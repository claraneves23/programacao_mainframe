@@ -0,0 +1,29 @@
+//PROG04N  JOB (ACCTNO),'CLASSIF NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB  : PROG04N
+//* DESC : RODADA NOTURNA DO CLASSIFICADOR DE NOTAS (PROG04),
+//*        MODO LOTE, CONTRA O ARQUIVO DE TRANSACOES DO DIA
+//*        (NOTAS-TRANS) ACUMULADO PELO PROG03.
+//* DEPS : PROG04 DEVE ESTAR LINKADO NA LIBLOAD ABAIXO.
+//* OBS  : NOTAS-TRANS E SITREL SAO GDGs (VER JOB GDGBASE); A
+//*        GERACAO DO DIA E REFERENCIADA PELO NUMERO RELATIVO (0)
+//*        PARA LEITURA E (+1) PARA A NOVA GERACAO GRAVADA POR ESTE
+//*        JOB. PROG04CKP E UM ARQUIVO PERSISTENTE ENTRE RODADAS -
+//*        DEVE SER PRE-ALOCADO UMA UNICA VEZ, COMO O GDGBASE.
+//*****************************************************************
+//CLASSIF  EXEC PGM=PROG04
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//NOTASTRN DD DISP=SHR,DSN=PROD.NOTAS.TRANS(0)
+//GRADEPRM DD DISP=SHR,DSN=PROD.GRADE.PARM
+//PROG04CKP DD DISP=OLD,DSN=PROD.PROG04.CKPT
+//AUDITLOG DD DISP=MOD,DSN=PROD.AUDIT.LOG
+//EXCPTLOG DD DISP=MOD,DSN=PROD.EXCPT.LOG
+//SITREL   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.SITREL(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//SYSIN    DD *
+L
+/*
+//SYSOUT   DD SYSOUT=*
