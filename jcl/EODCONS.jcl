@@ -0,0 +1,36 @@
+//EODCONS  JOB (ACCTNO),'CONSOLID LOGS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB  : EODCONS
+//* DESC : CONSOLIDACAO DE FIM DE DIA DO AREA-LOG (PROG02) E DO
+//*        PRIMOS-LOG (PROG10) VIA UTILITARIO SORT, PRODUZINDO UM
+//*        RESUMO DIARIO ORDENADO DE CADA ARQUIVO PARA OS ANALISTAS.
+//* OBS  : AREA-LOG E PRIMOS-LOG SAO GDGs (VER JOB GDGBASE); A
+//*        GERACAO CORRENTE E REFERENCIADA PELO NUMERO RELATIVO (0).
+//*        OS RESUMOS DE SAIDA TAMBEM SAO GDGs; CADA RODADA CATALOGA
+//*        A PROXIMA GERACAO (+1).
+//*****************************************************************
+//SORTAREA EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DISP=SHR,DSN=PROD.AREA.LOG(0)
+//SORTOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.AREA.LOG.RESUMO(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,14,CH,A)
+/*
+//*****************************************************************
+//* ORDENA O PRIMOS-LOG PELO VALOR DO NUMERO PRIMO GERADO (PL-VALOR),
+//* POSICOES 15-18 DO REGISTRO.
+//*****************************************************************
+//SORTPRIM EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DISP=SHR,DSN=PROD.PRIMOS.LOG(0)
+//SORTOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.PRIMOS.LOG.RESUMO(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(15,4,CH,A)
+/*
