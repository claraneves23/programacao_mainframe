@@ -9,21 +9,110 @@
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-WRITTEN. 11/04/2025.
       *  PROGRAMA NÚMERO DOIS
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AREA-LOG-FILE ASSIGN TO "AREALOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AREALOG.
+           SELECT ESTOQUE-MATERIAL-FILE ASSIGN TO "ESTOQMAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-CODIGO
+               FILE STATUS IS WS-FS-ESTOQUE.
        DATA DIVISION.
        FILE SECTION.
+       FD  AREA-LOG-FILE.
+           COPY AREALOG.
+       FD  ESTOQUE-MATERIAL-FILE.
+           COPY ESTOQMR.
        WORKING-STORAGE SECTION.
-       77 LARGURA      PIC 9(003) VALUE ZEROS.
-       77 ALTURA       PIC 9(003) VALUE ZEROS.
-       77 AREA-RESULT  PIC 9(006) VALUE ZEROS.
+       77 LARGURA          PIC 9(003) VALUE ZEROS.
+       77 ALTURA           PIC 9(003) VALUE ZEROS.
+       77 AREA-RESULT      PIC 9(006) VALUE ZEROS.
+       77 PERIMETRO-RESULT PIC 9(006) VALUE ZEROS.
+       77 WS-UNIDADE       PIC X(01) VALUE 'M'.
+           88 UNIDADE-CM         VALUE 'C'.
+           88 UNIDADE-M          VALUE 'M'.
+       77 WS-FS-AREALOG    PIC X(02) VALUE SPACES.
+       77 WS-FS-ESTOQUE    PIC X(02) VALUE SPACES.
+       77 WS-MATERIAL      PIC X(06) VALUE SPACES.
+       77 WS-BAIXA-AREA    PIC S9(06)V99 VALUE ZEROS.
+       01 WS-DATA-HORA     PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA.
+          05 WS-CD-DATA    PIC X(08).
+          05 WS-CD-HORA    PIC X(06).
+          05 FILLER        PIC X(07).
        PROCEDURE DIVISION.
        INICIO.
 
             DISPLAY "Calculo de Area (quadrados/retangulos)"
+            DISPLAY "Unidade de medida - (C)entimetros ou (M)etros: "
+            ACCEPT WS-UNIDADE
+            MOVE FUNCTION UPPER-CASE(WS-UNIDADE) TO WS-UNIDADE
             DISPLAY "Largura: "
             ACCEPT LARGURA
             DISPLAY "Altura: "
             ACCEPT ALTURA
             MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
-            DISPLAY "AREA       : " AREA-RESULT
-            STOP RUN.
+            COMPUTE PERIMETRO-RESULT = 2 * (LARGURA + ALTURA)
+            IF UNIDADE-CM
+                DISPLAY "AREA       : " AREA-RESULT " cm2"
+                DISPLAY "PERIMETRO  : " PERIMETRO-RESULT " cm"
+            ELSE
+                DISPLAY "AREA       : " AREA-RESULT " m2"
+                DISPLAY "PERIMETRO  : " PERIMETRO-RESULT " m"
+            END-IF
+
+            DISPLAY "Codigo do material a baixar do estoque: "
+            ACCEPT WS-MATERIAL
+
+            PERFORM GRAVA-AREA-LOG
+            PERFORM BAIXA-ESTOQUE
+
+            GOBACK.
+
+      ******************************************************************
+      * BAIXA-ESTOQUE - Localiza o material informado em
+      * ESTOQUE-MATERIAL e subtrai do saldo a area calculada, avisando
+      * quando o saldo resultante ficar negativo.
+      ******************************************************************
+       BAIXA-ESTOQUE.
+           OPEN I-O ESTOQUE-MATERIAL-FILE
+           IF WS-FS-ESTOQUE = '35'
+               DISPLAY "MATERIAL " WS-MATERIAL " NAO CADASTRADO NO "
+                   "ESTOQUE - BAIXA NAO REALIZADA"
+           ELSE
+               MOVE WS-MATERIAL TO EM-CODIGO
+               READ ESTOQUE-MATERIAL-FILE
+                   INVALID KEY
+                       DISPLAY "MATERIAL " WS-MATERIAL " NAO "
+                           "ENCONTRADO NO ESTOQUE - BAIXA NAO "
+                           "REALIZADA"
+                   NOT INVALID KEY
+                       MOVE AREA-RESULT TO WS-BAIXA-AREA
+                       COMPUTE EM-SALDO = EM-SALDO - WS-BAIXA-AREA
+                       IF EM-SALDO < 0
+                           DISPLAY "ATENCAO: SALDO DO MATERIAL "
+                               WS-MATERIAL " FICOU NEGATIVO: "
+                               EM-SALDO
+                       END-IF
+                       REWRITE ESTOQUE-MATERIAL-RECORD
+               END-READ
+               CLOSE ESTOQUE-MATERIAL-FILE
+           END-IF.
+
+       GRAVA-AREA-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND AREA-LOG-FILE
+           IF WS-FS-AREALOG = '05' OR WS-FS-AREALOG = '35'
+               OPEN OUTPUT AREA-LOG-FILE
+           END-IF
+           MOVE WS-CD-DATA TO AL-DATA
+           MOVE WS-CD-HORA TO AL-HORA
+           MOVE LARGURA    TO AL-LARGURA
+           MOVE ALTURA     TO AL-ALTURA
+           MOVE AREA-RESULT TO AL-AREA
+           WRITE AREA-LOG-RECORD
+           CLOSE AREA-LOG-FILE.
        END PROGRAM PROG02.
