@@ -9,20 +9,130 @@
        DATE-WRITTEN. 11/04/2025.
        AUTHOR. MARIA CLARA PIRANI NEVES.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER-FILE ASSIGN TO "ALUNOMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALUNO-ID
+               ALTERNATE RECORD KEY IS ALUNO-NOME WITH DUPLICATES
+               FILE STATUS IS WS-FS-ALUNO.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
        DATA DIVISION.
        FILE SECTION.
+       FD  ALUNO-MASTER-FILE.
+           COPY ALUNOMR.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
        WORKING-STORAGE SECTION.
-       01 WS-MENSAGEM PIC X(20) VALUE SPACES.
-       01 WS-NOME     PIC X(20) VALUE SPACES.
+       COPY STUDREC.
+       01 WS-FS-AUDIT        PIC X(02) VALUE SPACES.
+       01 WS-USUARIO         PIC X(08) VALUE SPACES.
+       01 WS-MENSAGEM        PIC X(20) VALUE SPACES.
+       01 WS-FS-ALUNO        PIC X(02) VALUE SPACES.
+       01 WS-DATA-HORA-ATUAL PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA-ATUAL.
+          05 WS-CD-DATA      PIC X(08).
+          05 WS-CD-HORA      PIC X(06).
+          05 FILLER          PIC X(07).
+       01 WS-ACHOU           PIC X VALUE 'N'.
+       01 WS-STATUS-MSG      PIC X(45) VALUE SPACES.
        PROCEDURE DIVISION.
        PRIMEIRA-SECAO.
        PRIMEIRO-PARAG.
             MOVE 'Como vai mundo!' TO WS-MENSAGEM.
             DISPLAY WS-MENSAGEM
-            DISPLAY 'Por favor, digite seu nome:'
-            ACCEPT WS-NOME
-            DISPLAY 'Prazer em conhecê-lo,' WS-NOME.
+            PERFORM SOLICITA-NOME
+            DISPLAY 'Prazer em conhecê-lo,' STU-NOME.
+
+            PERFORM CONSULTA-MATRICULA
+            DISPLAY WS-STATUS-MSG
+
+            PERFORM GRAVA-ALUNO-MASTER
+            PERFORM GRAVA-AUDIT-LOG
+
             MOVE 'Tenha um ótimo dia' TO WS-MENSAGEM.
             DISPLAY WS-MENSAGEM
-            STOP RUN.
+            GOBACK.
+
+       SOLICITA-NOME.
+           MOVE SPACES TO STU-NOME
+           PERFORM UNTIL STU-NOME NOT = SPACES
+               DISPLAY 'Por favor, digite seu nome:'
+               ACCEPT STU-NOME
+               IF STU-NOME = SPACES
+                   DISPLAY 'Nome nao pode ser em branco.'
+               END-IF
+           END-PERFORM.
+
+       CONSULTA-MATRICULA.
+           MOVE 'N' TO WS-ACHOU
+           MOVE SPACES TO WS-STATUS-MSG
+           OPEN INPUT ALUNO-MASTER-FILE
+           IF WS-FS-ALUNO = '35'
+               MOVE 'STATUS: ARQUIVO DE MATRICULA AINDA VAZIO'
+                   TO WS-STATUS-MSG
+           ELSE
+               MOVE STU-NOME TO ALUNO-NOME
+               START ALUNO-MASTER-FILE KEY IS = ALUNO-NOME
+                   INVALID KEY
+                       MOVE 'N' TO WS-ACHOU
+                   NOT INVALID KEY
+                       READ ALUNO-MASTER-FILE NEXT RECORD
+                           AT END
+                               MOVE 'N' TO WS-ACHOU
+                           NOT AT END
+                               MOVE 'S' TO WS-ACHOU
+                       END-READ
+               END-START
+               CLOSE ALUNO-MASTER-FILE
+               IF WS-ACHOU = 'S'
+                   MOVE 'STATUS: ALUNO JA CONSTA NA MATRICULA'
+                       TO WS-STATUS-MSG
+               ELSE
+                   MOVE 'STATUS: ALUNO NAO CONSTA NA MATRICULA'
+                       TO WS-STATUS-MSG
+               END-IF
+           END-IF.
+
+       GRAVA-ALUNO-MASTER.
+           OPEN EXTEND ALUNO-MASTER-FILE
+           IF WS-FS-ALUNO = '35'
+               OPEN OUTPUT ALUNO-MASTER-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL
+           MOVE WS-CD-DATA TO ALUNO-DATA-CAD
+           MOVE WS-CD-HORA TO ALUNO-HORA-CAD
+           STRING WS-CD-DATA DELIMITED BY SIZE
+               WS-CD-HORA DELIMITED BY SIZE
+               INTO STU-ID
+           MOVE 'A' TO STU-STATUS
+
+           MOVE STU-ID     TO ALUNO-ID
+           MOVE STU-NOME   TO ALUNO-NOME
+           MOVE STU-STATUS TO ALUNO-STATUS
+
+           WRITE ALUNO-MASTER-RECORD
+
+           CLOSE ALUNO-MASTER-FILE.
+
+       GRAVA-AUDIT-LOG.
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDIT = '05' OR WS-FS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE WS-CD-DATA  TO AU-DATA
+           MOVE WS-CD-HORA  TO AU-HORA
+           MOVE WS-USUARIO  TO AU-USUARIO
+           MOVE 'PROG01'    TO AU-PROGRAMA
+           MOVE STU-NOME     TO AU-DADOS
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
        END PROGRAM PROG01.
