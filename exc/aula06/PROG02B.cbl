@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG02B.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-WRITTEN. 11/04/2025.
+      *  VERSAO EM LOTE DO PROG02 - LE PARES LARGURA/ALTURA DE UM
+      *  ARQUIVO DE ENTRADA E GRAVA A AREA CALCULADA PARA CADA PAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-ENTRADA-FILE ASSIGN TO "PARESENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT PARES-SAIDA-FILE ASSIGN TO "PARESSAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARES-ENTRADA-FILE.
+           COPY PARENT.
+       FD  PARES-SAIDA-FILE.
+           COPY PARSAI.
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ENTRADA    PIC X(02) VALUE SPACES.
+       77 WS-FS-SAIDA      PIC X(02) VALUE SPACES.
+       77 WS-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO        VALUE 'S'.
+       77 WS-AREA-RESULT   PIC 9(006) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT PARES-ENTRADA-FILE
+           OPEN OUTPUT PARES-SAIDA-FILE
+
+           READ PARES-ENTRADA-FILE
+               AT END MOVE 'S' TO WS-FIM-ARQUIVO
+           END-READ
+
+           PERFORM UNTIL FIM-ARQUIVO
+               MULTIPLY PE-LARGURA BY PE-ALTURA
+                   GIVING WS-AREA-RESULT
+               MOVE PE-LARGURA TO PS-LARGURA
+               MOVE PE-ALTURA  TO PS-ALTURA
+               MOVE WS-AREA-RESULT TO PS-AREA
+               WRITE PAR-SAIDA-RECORD
+
+               READ PARES-ENTRADA-FILE
+                   AT END MOVE 'S' TO WS-FIM-ARQUIVO
+               END-READ
+           END-PERFORM
+
+           CLOSE PARES-ENTRADA-FILE
+           CLOSE PARES-SAIDA-FILE
+           GOBACK.
+       END PROGRAM PROG02B.
