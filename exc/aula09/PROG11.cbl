@@ -10,14 +10,73 @@
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-COMPILED. 16/05/2025.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANGULO-MASTER-FILE ASSIGN TO "ANGULOMR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-INDICE
+               FILE STATUS IS WS-FS-ANGMR.
+           SELECT ANGULO-LOTE-FILE ASSIGN TO "ANGLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+           SELECT ANGULO-REL-FILE ASSIGN TO "ANGLOREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROG11CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+           SELECT EXCEPTIONS-LOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCPT.
         DATA DIVISION.
+       FILE SECTION.
+       FD  ANGULO-MASTER-FILE.
+           COPY ANGMR.
+       FD  ANGULO-LOTE-FILE.
+           COPY ANGLOTE.
+       FD  ANGULO-REL-FILE.
+           COPY ANGLOREL.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPOINT.
+       FD  EXCEPTIONS-LOG-FILE.
+           COPY EXCPTLOG.
        WORKING-STORAGE SECTION.
-
+       77 WS-FS-ANGMR            PIC X(02) VALUE SPACES.
+       77 WS-FIM-ANGMR           PIC X(01) VALUE 'N'.
+           88 FIM-ANGMR                VALUE 'S'.
+       77 WS-FS-LOTE             PIC X(02) VALUE SPACES.
+       77 WS-FS-REL              PIC X(02) VALUE SPACES.
+       77 WS-FIM-LOTE            PIC X(01) VALUE 'N'.
+           88 FIM-LOTE                 VALUE 'S'.
+       77 WS-FS-CKP              PIC X(02) VALUE SPACES.
+       77 WS-CKP-CONTADOR        PIC 9(08) VALUE 0.
+       77 WS-REG-PROC            PIC 9(08) VALUE 0.
+       77 WS-SKIP-IDX            PIC 9(08) VALUE 0.
+       77 WS-FS-EXCPT            PIC X(02) VALUE SPACES.
+       01 WS-DATA-HORA           PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA.
+          05 WS-CD-DATA          PIC X(08).
+          05 WS-CD-HORA          PIC X(06).
+          05 FILLER              PIC X(07).
+       77 WRK-MODO               PIC X(01) VALUE 'I'.
+           88 MODO-INTERATIVO          VALUE 'I'.
+           88 MODO-LOTE                VALUE 'L'.
+           88 MODO-DIAGNOSTICO         VALUE 'D'.
        77 WS-QUANTIDADE          PIC 9(02).
        77 WS-INDICE              PIC 9(02) VALUE 1.
        77 WS-ESCOLHA             PIC 9.
        77 WS-CONTINUAR           PIC X VALUE 'S'.
+       77 WS-CARREGAR            PIC X VALUE 'N'.
+       77 WS-UNIDADE             PIC X VALUE 'G'.
+           88 UNIDADE-GRAUS            VALUE 'G'.
+           88 UNIDADE-RADIANOS         VALUE 'R'.
+       77 WS-OP-NOME             PIC X(11).
 
+       77 WS-ANGULO-CALC         PIC 9(03)V99.
+       77 WS-OP-CALC             PIC 9.
+       77 WS-INDEFINIDA          PIC X(01) VALUE 'N'.
+           88 RESULTADO-INDEFINIDO     VALUE 'S'.
        77 WS-ANGULO-RADIANOS     PIC 9(03)V9999.
        77 WS-RESULTADO           PIC S9(02)V9(5).
        77 GRAUS-PARA-RAD         PIC 9(01)V9(6) VALUE 0.017453.
@@ -26,57 +85,396 @@
           05 ANGULO-VALUE OCCURS 10 TIMES INDEXED BY IDX
              PIC 9(03)V99.
 
+       77 WS-QTD-TESTES          PIC 9(02) VALUE 5.
+       77 WS-QTD-FALHAS          PIC 9(02) VALUE 0.
+       77 WS-TOLERANCIA          PIC 9V9(5) VALUE 0.00100.
+       77 WS-DIFERENCA           PIC S9(02)V9(5).
+
+       01 TABELA-TESTES.
+          05 TT-ENTRY OCCURS 5 TIMES INDEXED BY TIDX.
+             10 TT-ANGULO        PIC 9(03)V99.
+             10 TT-OPERACAO      PIC 9.
+             10 TT-ESPERADO      PIC S9(02)V9(5).
+
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM ACOES-PRINCIPAIS UNTIL WS-CONTINUAR NOT = 'S'
-           STOP RUN.
+           DISPLAY "Modo de execução: (I)nterativo, (L)ote ou "
+               "(D)iagnostico: "
+           ACCEPT WRK-MODO
+           MOVE FUNCTION UPPER-CASE(WRK-MODO) TO WRK-MODO
+
+           EVALUATE TRUE
+               WHEN MODO-LOTE
+                   PERFORM PROCESSA-LOTE
+               WHEN MODO-DIAGNOSTICO
+                   PERFORM AUTOTESTE
+               WHEN OTHER
+                   PERFORM ACOES-PRINCIPAIS UNTIL WS-CONTINUAR NOT = 'S'
+           END-EVALUATE
+           GOBACK.
 
        ACOES-PRINCIPAIS.
-           DISPLAY "Quantos ângulos deseja inserir? (1 a 10): "
-           ACCEPT WS-QUANTIDADE
+           DISPLAY "Carregar ângulos salvos anteriormente? (S/N): "
+           ACCEPT WS-CARREGAR
+           MOVE FUNCTION UPPER-CASE(WS-CARREGAR) TO WS-CARREGAR
 
-           PERFORM VARYING WS-INDICE FROM 1 BY 1
-               UNTIL WS-INDICE > WS-QUANTIDADE
-               DISPLAY "Digite o ângulo número " WS-INDICE ": "
-               ACCEPT ANGULO-VALUE(WS-INDICE)
-           END-PERFORM
+           IF WS-CARREGAR = 'S'
+               PERFORM CARREGA-TABELA-ANGULOS
+           ELSE
+               DISPLAY "Quantos ângulos deseja inserir? (1 a 10): "
+               ACCEPT WS-QUANTIDADE
+
+               PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > WS-QUANTIDADE
+                   DISPLAY "Digite o ângulo número " WS-INDICE ": "
+                   ACCEPT ANGULO-VALUE(WS-INDICE)
+               END-PERFORM
+
+               PERFORM SALVA-TABELA-ANGULOS
+           END-IF
+
+           DISPLAY "Os ângulos foram informados em graus ou radianos?"
+           DISPLAY "(G)raus ou (R)adianos: "
+           ACCEPT WS-UNIDADE
+           MOVE FUNCTION UPPER-CASE(WS-UNIDADE) TO WS-UNIDADE
 
            DISPLAY "Escolha a operação:"
            DISPLAY "1 - SENO"
            DISPLAY "2 - COSSENO"
            DISPLAY "3 - TANGENTE"
+           DISPLAY "4 - COTANGENTE"
+           DISPLAY "5 - SECANTE"
+           DISPLAY "6 - COSSECANTE"
            ACCEPT WS-ESCOLHA
+           PERFORM NOMEIA-OPERACAO
 
            PERFORM VARYING IDX FROM 1 BY 1
                UNTIL IDX > WS-QUANTIDADE
+               MOVE ANGULO-VALUE(IDX) TO WS-ANGULO-CALC
+               MOVE WS-ESCOLHA        TO WS-OP-CALC
+               PERFORM CALCULA-TRIGONOMETRIA
+               IF RESULTADO-INDEFINIDO
+                   DISPLAY WS-OP-NOME "(" ANGULO-VALUE(IDX)
+                       "°) é indefinida."
+               ELSE
+                   DISPLAY WS-OP-NOME "(" ANGULO-VALUE(IDX) "°) = "
+                       WS-RESULTADO
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Deseja continuar? (S/N): "
+           ACCEPT WS-CONTINUAR
+           MOVE FUNCTION UPPER-CASE(WS-CONTINUAR) TO WS-CONTINUAR.
+
+      ******************************************************************
+      * AUTOTESTE - Roda a logica de CALCULA-TRIGONOMETRIA contra uma
+      * tabela fixa de angulos e resultados conhecidos (0, 30, 45, 60
+      * e 90 graus), sinalizando qualquer WS-RESULTADO que se desvie
+      * do esperado alem de WS-TOLERANCIA. Serve para confirmar que o
+      * programa ainda calcula corretamente apos qualquer mudanca em
+      * GRAUS-PARA-RAD ou na conversao.
+      ******************************************************************
+       AUTOTESTE.
+           PERFORM CARREGA-TESTES
+           MOVE 0 TO WS-QTD-FALHAS
+           MOVE 'G' TO WS-UNIDADE
+
+           PERFORM VARYING TIDX FROM 1 BY 1 UNTIL TIDX > WS-QTD-TESTES
+               MOVE TT-ANGULO(TIDX)   TO WS-ANGULO-CALC
+               MOVE TT-OPERACAO(TIDX) TO WS-OP-CALC
+               MOVE TT-OPERACAO(TIDX) TO WS-ESCOLHA
+               PERFORM NOMEIA-OPERACAO
+               PERFORM CALCULA-TRIGONOMETRIA
+
+               COMPUTE WS-DIFERENCA =
+                   WS-RESULTADO - TT-ESPERADO(TIDX)
+               IF WS-DIFERENCA < 0
+                   COMPUTE WS-DIFERENCA = WS-DIFERENCA * -1
+               END-IF
+
+               IF WS-DIFERENCA > WS-TOLERANCIA
+                   ADD 1 TO WS-QTD-FALHAS
+                   DISPLAY "FALHA: " WS-OP-NOME "("
+                       TT-ANGULO(TIDX) "°) = " WS-RESULTADO
+                       " ESPERADO " TT-ESPERADO(TIDX)
+               ELSE
+                   DISPLAY "OK: " WS-OP-NOME "(" TT-ANGULO(TIDX)
+                       "°) = " WS-RESULTADO
+               END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "TOTAL DE TESTES: " WS-QTD-TESTES
+           DISPLAY "TOTAL DE FALHAS: " WS-QTD-FALHAS.
+
+      ******************************************************************
+      * CARREGA-TESTES - Povoa TABELA-TESTES com os angulos e
+      * resultados de referencia usados por AUTOTESTE.
+      ******************************************************************
+       CARREGA-TESTES.
+           MOVE 0   TO TT-ANGULO(1)
+           MOVE 1   TO TT-OPERACAO(1)
+           MOVE 0   TO TT-ESPERADO(1)
+
+           MOVE 30  TO TT-ANGULO(2)
+           MOVE 1   TO TT-OPERACAO(2)
+           MOVE 0.5 TO TT-ESPERADO(2)
+
+           MOVE 45  TO TT-ANGULO(3)
+           MOVE 2   TO TT-OPERACAO(3)
+           MOVE 0.70711 TO TT-ESPERADO(3)
+
+           MOVE 60  TO TT-ANGULO(4)
+           MOVE 1   TO TT-OPERACAO(4)
+           MOVE 0.86603 TO TT-ESPERADO(4)
+
+           MOVE 90  TO TT-ANGULO(5)
+           MOVE 2   TO TT-OPERACAO(5)
+           MOVE 0   TO TT-ESPERADO(5).
+
+      ******************************************************************
+      * NOMEIA-OPERACAO - Traduz o codigo de operacao escolhido no seu
+      * nome, usado nas mensagens de tela do modo interativo.
+      ******************************************************************
+       NOMEIA-OPERACAO.
+           EVALUATE WS-ESCOLHA
+               WHEN 1 MOVE "SENO"       TO WS-OP-NOME
+               WHEN 2 MOVE "COSSENO"    TO WS-OP-NOME
+               WHEN 3 MOVE "TANGENTE"   TO WS-OP-NOME
+               WHEN 4 MOVE "COTANGENTE" TO WS-OP-NOME
+               WHEN 5 MOVE "SECANTE"    TO WS-OP-NOME
+               WHEN 6 MOVE "COSSECANTE" TO WS-OP-NOME
+               WHEN OTHER
+                   MOVE "OPERACAO INVALIDA" TO WS-OP-NOME
+                   PERFORM GRAVA-EXCECAO
+           END-EVALUATE.
+
+      ******************************************************************
+      * GRAVA-EXCECAO - Registra em EXCPTLOG a operacao invalida
+      * escolhida, para acompanhamento centralizado de entradas fora
+      * do padrao.
+      ******************************************************************
+       GRAVA-EXCECAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND EXCEPTIONS-LOG-FILE
+           IF WS-FS-EXCPT = '05' OR WS-FS-EXCPT = '35'
+               OPEN OUTPUT EXCEPTIONS-LOG-FILE
+           END-IF
+
+           MOVE WS-CD-DATA  TO EX-DATA
+           MOVE WS-CD-HORA  TO EX-HORA
+           MOVE 'PROG11'    TO EX-PROGRAMA
+           MOVE WS-ESCOLHA  TO EX-ENTRADA
+           WRITE EXCEPTIONS-LOG-RECORD
+
+           CLOSE EXCEPTIONS-LOG-FILE.
+
+      ******************************************************************
+      * CALCULA-TRIGONOMETRIA - Calcula, a partir de WS-ANGULO-CALC e
+      * WS-OP-CALC (e da unidade corrente em WS-UNIDADE), o resultado
+      * da funcao trigonometrica escolhida em WS-RESULTADO, sinalizando
+      * WS-INDEFINIDA quando o resultado nao existe.
+      ******************************************************************
+       CALCULA-TRIGONOMETRIA.
+           MOVE 'N' TO WS-INDEFINIDA
+           IF UNIDADE-RADIANOS
+               MOVE WS-ANGULO-CALC TO WS-ANGULO-RADIANOS
+           ELSE
                COMPUTE WS-ANGULO-RADIANOS =
-               ANGULO-VALUE(IDX) * GRAUS-PARA-RAD
-               EVALUATE WS-ESCOLHA
-                   WHEN 1
-                       COMPUTE WS-RESULTADO =
+                   WS-ANGULO-CALC * GRAUS-PARA-RAD
+           END-IF
+
+           EVALUATE WS-OP-CALC
+               WHEN 1
+                   COMPUTE WS-RESULTADO =
                        FUNCTION SIN(WS-ANGULO-RADIANOS)
-                       DISPLAY "SENO(" ANGULO-VALUE(IDX) "°) = "
-                       WS-RESULTADO
-                   WHEN 2
-                       COMPUTE WS-RESULTADO =
+               WHEN 2
+                   COMPUTE WS-RESULTADO =
                        FUNCTION COS(WS-ANGULO-RADIANOS)
-                       DISPLAY "COSSENO(" ANGULO-VALUE(IDX) "°) = "
-                       WS-RESULTADO
-                   WHEN 3
-                       IF ANGULO-VALUE(IDX) = 90
-                           DISPLAY "TANGENTE(90°) é indefinida."
-                       ELSE
-                           COMPUTE WS-RESULTADO =
+               WHEN 3
+                   IF (UNIDADE-RADIANOS AND WS-ANGULO-CALC = 1.57)
+                       OR (NOT UNIDADE-RADIANOS AND WS-ANGULO-CALC = 90)
+                       MOVE 'S' TO WS-INDEFINIDA
+                   ELSE
+                       COMPUTE WS-RESULTADO =
                            FUNCTION TAN(WS-ANGULO-RADIANOS)
-                           DISPLAY "TANGENTE(" ANGULO-VALUE(IDX) "°) = "
-                           WS-RESULTADO
+                   END-IF
+               WHEN 4
+                   IF (UNIDADE-RADIANOS AND
+                          (WS-ANGULO-CALC = 0 OR WS-ANGULO-CALC = 3.14))
+                       OR (NOT UNIDADE-RADIANOS AND
+                          (WS-ANGULO-CALC = 0 OR WS-ANGULO-CALC = 180))
+                       MOVE 'S' TO WS-INDEFINIDA
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                           FUNCTION COS(WS-ANGULO-RADIANOS) /
+                           FUNCTION SIN(WS-ANGULO-RADIANOS)
+                   END-IF
+               WHEN 5
+                   IF (UNIDADE-RADIANOS AND WS-ANGULO-CALC = 1.57)
+                       OR (NOT UNIDADE-RADIANOS AND WS-ANGULO-CALC = 90)
+                       MOVE 'S' TO WS-INDEFINIDA
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                           1 / FUNCTION COS(WS-ANGULO-RADIANOS)
+                   END-IF
+               WHEN 6
+                   IF (UNIDADE-RADIANOS AND
+                          (WS-ANGULO-CALC = 0 OR WS-ANGULO-CALC = 3.14))
+                       OR (NOT UNIDADE-RADIANOS AND
+                          (WS-ANGULO-CALC = 0 OR WS-ANGULO-CALC = 180))
+                       MOVE 'S' TO WS-INDEFINIDA
+                   ELSE
+                       COMPUTE WS-RESULTADO =
+                           1 / FUNCTION SIN(WS-ANGULO-RADIANOS)
+                   END-IF
+               WHEN OTHER
+                   MOVE 'S' TO WS-INDEFINIDA
+           END-EVALUATE.
+
+      ******************************************************************
+      * PROCESSA-LOTE - Le o arquivo ANGULO-LOTE (angulo, operacao e
+      * unidade por registro) e grava o resultado de cada calculo no
+      * relatorio ANGULO-REL.
+      ******************************************************************
+       PROCESSA-LOTE.
+           PERFORM LE-CHECKPOINT
+           MOVE WS-CKP-CONTADOR TO WS-REG-PROC
+
+           OPEN INPUT ANGULO-LOTE-FILE
+           IF WS-FS-LOTE = '35'
+               DISPLAY "ARQUIVO ANGULO-LOTE VAZIO OU INEXISTENTE"
+           ELSE
+               IF WS-CKP-CONTADOR > 0
+                   OPEN EXTEND ANGULO-REL-FILE
+                   IF WS-FS-REL = '05' OR WS-FS-REL = '35'
+                       OPEN OUTPUT ANGULO-REL-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT ANGULO-REL-FILE
+               END-IF
+
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-CKP-CONTADOR OR FIM-LOTE
+                   READ ANGULO-LOTE-FILE
+                       AT END
+                           MOVE 'S' TO WS-FIM-LOTE
+                   END-READ
+               END-PERFORM
+
+               PERFORM UNTIL FIM-LOTE
+                   READ ANGULO-LOTE-FILE
+                       AT END
+                           MOVE 'S' TO WS-FIM-LOTE
+                   END-READ
+                   IF NOT FIM-LOTE
+                       MOVE LT-ANGULO    TO WS-ANGULO-CALC
+                       MOVE LT-OPERACAO  TO WS-OP-CALC
+                       MOVE LT-UNIDADE   TO WS-UNIDADE
+                       MOVE WS-OP-CALC   TO WS-ESCOLHA
+                       PERFORM NOMEIA-OPERACAO
+                       PERFORM CALCULA-TRIGONOMETRIA
+                       IF RESULTADO-INDEFINIDO
+                           STRING WS-OP-NOME DELIMITED BY SIZE
+                               "(" DELIMITED BY SIZE
+                               WS-ANGULO-CALC DELIMITED BY SIZE
+                               ") INDEFINIDO" DELIMITED BY SIZE
+                               INTO ANGULO-REL-LINHA
+                       ELSE
+                           STRING WS-OP-NOME DELIMITED BY SIZE
+                               "(" DELIMITED BY SIZE
+                               WS-ANGULO-CALC DELIMITED BY SIZE
+                               ") = " DELIMITED BY SIZE
+                               WS-RESULTADO DELIMITED BY SIZE
+                               INTO ANGULO-REL-LINHA
+                       END-IF
+                       WRITE ANGULO-REL-LINHA
+
+                       ADD 1 TO WS-REG-PROC
+                       IF FUNCTION MOD(WS-REG-PROC, 10) = 0
+                           PERFORM GRAVA-CHECKPOINT
                        END-IF
-                   WHEN OTHER
-                       DISPLAY "Opção inválida."
-               END-EVALUATE
+                   END-IF
+               END-PERFORM
+
+               MOVE 0 TO WS-REG-PROC
+               PERFORM GRAVA-CHECKPOINT
+
+               CLOSE ANGULO-LOTE-FILE
+               CLOSE ANGULO-REL-FILE
+           END-IF.
+
+      ******************************************************************
+      * LE-CHECKPOINT - Recupera de PROG11CKP a quantidade de registros
+      * de ANGULO-LOTE ja processados com sucesso na ultima rodada, ou
+      * zero se nao houver checkpoint pendente.
+      ******************************************************************
+       LE-CHECKPOINT.
+           MOVE 0 TO WS-CKP-CONTADOR
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKP NOT = '35'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKP-CONTADOR
+                   NOT AT END
+                       MOVE CKP-CONTADOR TO WS-CKP-CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRAVA-CHECKPOINT - Grava em PROG11CKP a quantidade de registros
+      * ja processados na rodada corrente (WS-REG-PROC).
+      ******************************************************************
+       GRAVA-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'PROG11'    TO CKP-PROGRAMA
+           MOVE WS-REG-PROC TO CKP-CONTADOR
+           MOVE WS-CD-DATA  TO CKP-DATA
+           MOVE WS-CD-HORA  TO CKP-HORA
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * SALVA-TABELA-ANGULOS - Grava a TABELA-ANGULOS corrente no
+      * arquivo mestre ANGULO-MASTER, substituindo o conteudo salvo.
+      ******************************************************************
+       SALVA-TABELA-ANGULOS.
+           OPEN OUTPUT ANGULO-MASTER-FILE
+           CLOSE ANGULO-MASTER-FILE
+           OPEN I-O ANGULO-MASTER-FILE
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-QUANTIDADE
+               MOVE WS-INDICE            TO AM-INDICE
+               MOVE ANGULO-VALUE(WS-INDICE) TO AM-VALOR
+               WRITE ANGULO-MASTER-RECORD
            END-PERFORM
 
-           DISPLAY "Deseja continuar? (S/N): "
-           ACCEPT WS-CONTINUAR
-           MOVE FUNCTION UPPER-CASE(WS-CONTINUAR) TO WS-CONTINUAR.
+           CLOSE ANGULO-MASTER-FILE.
+
+      ******************************************************************
+      * CARREGA-TABELA-ANGULOS - Le do arquivo mestre ANGULO-MASTER os
+      * angulos salvos anteriormente e repovoa a TABELA-ANGULOS.
+      ******************************************************************
+       CARREGA-TABELA-ANGULOS.
+           MOVE 0 TO WS-QUANTIDADE
+           MOVE 'N' TO WS-FIM-ANGMR
+           OPEN INPUT ANGULO-MASTER-FILE
+           IF WS-FS-ANGMR NOT = '00'
+               DISPLAY "ARQUIVO ANGULO-MASTER VAZIO OU INEXISTENTE"
+           ELSE
+               PERFORM UNTIL FIM-ANGMR
+                   READ ANGULO-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE 'S' TO WS-FIM-ANGMR
+                   END-READ
+                   IF NOT FIM-ANGMR
+                       ADD 1 TO WS-QUANTIDADE
+                       MOVE AM-VALOR TO ANGULO-VALUE(AM-INDICE)
+                   END-IF
+               END-PERFORM
+               CLOSE ANGULO-MASTER-FILE
+           END-IF.
        END PROGRAM PROG11.
