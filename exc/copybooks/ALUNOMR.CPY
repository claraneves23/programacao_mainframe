@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ALUNOMR - Layout do registro mestre de alunos (ALUNO-MASTER).
+      * Chave primaria  : ALUNO-ID    (gerada a partir do timestamp da
+      *                                inclusao, AAAAMMDDHHMMSS).
+      * Chave alternada : ALUNO-NOME  (permite duplicatas).
+      ******************************************************************
+       01 ALUNO-MASTER-RECORD.
+          05 ALUNO-ID           PIC X(14).
+          05 ALUNO-NOME         PIC X(30).
+          05 ALUNO-STATUS       PIC X(01).
+             88 ALUNO-ATIVO           VALUE 'A'.
+             88 ALUNO-INATIVO         VALUE 'I'.
+          05 ALUNO-DATA-CAD     PIC X(08).
+          05 ALUNO-HORA-CAD     PIC X(06).
