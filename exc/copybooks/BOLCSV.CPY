@@ -0,0 +1,5 @@
+      ******************************************************************
+      * BOLCSV - Linha do boletim do PROG08 em formato separado por
+      * virgulas, alternativa ao BOLETIM-FILE.
+      ******************************************************************
+       01 BOLETIM-CSV-LINHA  PIC X(80).
