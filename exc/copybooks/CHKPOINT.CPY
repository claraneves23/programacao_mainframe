@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CHKPOINT - Layout do registro de checkpoint gravado pelos
+      * modos lote de PROG04, PROG08 e PROG11, guardando a quantidade
+      * de registros ja processados com sucesso na rodada corrente,
+      * para que uma reexecucao possa retomar dali em vez de repetir
+      * (ou duplicar) o processamento desde o primeiro registro.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CKP-PROGRAMA    PIC X(08).
+          05 CKP-CONTADOR    PIC 9(08).
+          05 CKP-DATA        PIC X(08).
+          05 CKP-HORA        PIC X(06).
