@@ -0,0 +1,10 @@
+      ******************************************************************
+      * DISCMR - Layout do arquivo mestre de disciplinas/notas por
+      * aluno (DISC-MASTER), chaveado por aluno + disciplina, usado
+      * pelo PROG07 para que as notas persistam entre execucoes.
+      ******************************************************************
+       01 DISC-MASTER-RECORD.
+          05 DM-CHAVE.
+             10 DM-ALUNO-ID     PIC X(14).
+             10 DM-DISCIPLINA   PIC X(40).
+          05 DM-NOTA            PIC 9(02)V99.
