@@ -0,0 +1,10 @@
+      ******************************************************************
+      * NOTASTR - Layout do registro sequencial de transacoes de notas
+      * (NOTAS-TRANS), gravado pelo PROG03 e lido pelo PROG04 em lote.
+      ******************************************************************
+       01 NOTAS-TRANS-RECORD.
+          05 NT-NOME         PIC X(30).
+          05 NT-MATERIA      PIC X(15).
+          05 NT-NOTA         PIC 9(02).
+          05 NT-DATA         PIC X(08).
+          05 NT-HORA         PIC X(06).
