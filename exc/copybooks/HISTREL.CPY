@@ -0,0 +1,5 @@
+      ******************************************************************
+      * HISTREL - Linha do relatorio de histograma de situacoes gerado
+      * pelo PROG14 a partir do SIT-REPORT-FILE do modo lote do PROG04.
+      ******************************************************************
+       01 HIST-REL-LINHA     PIC X(60).
