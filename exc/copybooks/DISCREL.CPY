@@ -0,0 +1,5 @@
+      ******************************************************************
+      * DISCREL - Linha do relatorio impresso de disciplinas/notas
+      * gerado pelo PROG07 (cabecalho, detalhe e media da turma).
+      ******************************************************************
+       01 DISC-REL-LINHA     PIC X(60).
