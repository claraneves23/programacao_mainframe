@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ANGLOTE - Layout de entrada do lote de angulos (ANGULO-LOTE),
+      * lido pelo PROG11 em modo batch - um angulo, uma operacao e a
+      * unidade de medida por registro.
+      ******************************************************************
+       01 ANGULO-LOTE-RECORD.
+          05 LT-ANGULO        PIC 9(03)V99.
+          05 LT-OPERACAO      PIC 9(01).
+          05 LT-UNIDADE       PIC X(01).
