@@ -0,0 +1,8 @@
+      ******************************************************************
+      * PARSAI - Layout de saida do lote de pares LARGURA/ALTURA/AREA
+      * gerado por PROG02B.
+      ******************************************************************
+       01 PAR-SAIDA-RECORD.
+          05 PS-LARGURA      PIC 9(003).
+          05 PS-ALTURA       PIC 9(003).
+          05 PS-AREA         PIC 9(006).
