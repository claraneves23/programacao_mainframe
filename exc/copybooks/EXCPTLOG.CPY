@@ -0,0 +1,10 @@
+      ******************************************************************
+      * EXCPTLOG - Registro do log de excecoes de entrada invalida,
+      * compartilhado pelos programas classificadores (PROG04, PROG06A,
+      * PROG06B, PROG11).
+      ******************************************************************
+       01 EXCEPTIONS-LOG-RECORD.
+          05 EX-DATA      PIC X(08).
+          05 EX-HORA      PIC X(06).
+          05 EX-PROGRAMA  PIC X(08).
+          05 EX-ENTRADA   PIC X(30).
