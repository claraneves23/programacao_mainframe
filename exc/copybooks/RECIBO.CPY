@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RECIBO - Layout da linha impressa no recibo por aluno gravado
+      * pelo PROG06B a cada ciclo do laco WRK-CONTINUA.
+      ******************************************************************
+       01 RECIBO-RECORD.
+          05 RC-NOME         PIC X(30).
+          05 RC-MATERIA      PIC X(15).
+          05 RC-NOTA         PIC 9(02).
+          05 RC-SITUACAO     PIC X(20).
