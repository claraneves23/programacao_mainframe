@@ -0,0 +1,12 @@
+      ******************************************************************
+      * NOTASEN - Layout de entrada do roteiro de notas por aluno
+      * (NOTAS-ENTRADA), lido pelo PROG08 - um registro por aluno,
+      * com P1/P2/ATIVIDADE das seis disciplinas do curriculo.
+      ******************************************************************
+       01 NOTAS-ENTRADA-RECORD.
+          05 NE-ALUNO-ID       PIC X(14).
+          05 NE-ALUNO-NOME     PIC X(30).
+          05 NE-DISCIPLINA     OCCURS 6 TIMES.
+             10 NE-P1          PIC 9(02)V9(02).
+             10 NE-P2          PIC 9(02)V9(02).
+             10 NE-ATIVIDADE   PIC 9(02)V9(02).
