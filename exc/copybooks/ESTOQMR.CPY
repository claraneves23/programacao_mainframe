@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ESTOQMR - Layout do arquivo mestre de estoque de material
+      * (ESTOQUE-MATERIAL), chaveado pelo codigo do material, usado
+      * pelo PROG02 para baixar do saldo a area calculada.
+      ******************************************************************
+       01 ESTOQUE-MATERIAL-RECORD.
+          05 EM-CODIGO          PIC X(06).
+          05 EM-DESCRICAO       PIC X(20).
+          05 EM-SALDO           PIC S9(06)V99.
