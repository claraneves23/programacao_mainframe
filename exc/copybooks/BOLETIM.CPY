@@ -0,0 +1,5 @@
+      ******************************************************************
+      * BOLETIM - Linha do boletim impresso pelo PROG08, um bloco por
+      * aluno (cabecalho de pagina, detalhe por disciplina e media).
+      ******************************************************************
+       01 BOLETIM-LINHA      PIC X(60).
