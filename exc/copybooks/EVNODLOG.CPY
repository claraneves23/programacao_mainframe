@@ -0,0 +1,9 @@
+      ******************************************************************
+      * EVNODLOG - Layout do registro sequencial do EVEN-ODD-LOG,
+      * gravado a cada numero par/impar encontrado pelo PROG09.
+      ******************************************************************
+       01 EO-LOG-RECORD.
+          05 EO-DATA         PIC X(08).
+          05 EO-HORA         PIC X(06).
+          05 EO-TIPO         PIC X(06).
+          05 EO-VALOR        PIC 9(004).
