@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SITREL - Layout do relatorio de situacao gerado pelo modo lote
+      * do PROG04, uma linha por transacao classificada.
+      ******************************************************************
+       01 SIT-REPORT-RECORD.
+          05 SR-NOME         PIC X(30).
+          05 SR-MATERIA      PIC X(15).
+          05 SR-NOTA         PIC 9(02).
+          05 SR-SITUACAO     PIC X(20).
+          05 SR-PONTOS       PIC 9V9.
