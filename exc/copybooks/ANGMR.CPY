@@ -0,0 +1,8 @@
+      ******************************************************************
+      * ANGMR - Layout do arquivo mestre de angulos (ANGULO-MASTER),
+      * chaveado pela posicao na TABELA-ANGULOS, usado pelo PROG11
+      * para gravar e recarregar o conjunto de angulos entre execucoes.
+      ******************************************************************
+       01 ANGULO-MASTER-RECORD.
+          05 AM-INDICE       PIC 9(02).
+          05 AM-VALOR        PIC 9(03)V99.
