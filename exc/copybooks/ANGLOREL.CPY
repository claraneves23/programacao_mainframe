@@ -0,0 +1,5 @@
+      ******************************************************************
+      * ANGLOREL - Linha do relatorio impresso pelo PROG11 em modo
+      * batch, uma linha de resultado por registro do ANGULO-LOTE.
+      ******************************************************************
+       01 ANGULO-REL-LINHA   PIC X(60).
