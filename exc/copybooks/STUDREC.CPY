@@ -0,0 +1,13 @@
+      ******************************************************************
+      * STUDREC - Layout de working-storage do aluno corrente,
+      * compartilhado pelos programas que capturam ou exibem os
+      * mesmos dados basicos de identificacao (matricula, nome e
+      * situacao de matricula), para que um ajuste nesse layout nao
+      * exija alterar cada programa em separado.
+      ******************************************************************
+       01 STUDENT-RECORD.
+          05 STU-ID             PIC X(14).
+          05 STU-NOME           PIC X(30).
+          05 STU-STATUS         PIC X(01).
+             88 STU-ATIVO             VALUE 'A'.
+             88 STU-INATIVO           VALUE 'I'.
