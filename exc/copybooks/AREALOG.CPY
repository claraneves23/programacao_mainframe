@@ -0,0 +1,10 @@
+      ******************************************************************
+      * AREALOG - Layout do registro sequencial do AREA-LOG, gravado a
+      * cada calculo de area executado pelo PROG02.
+      ******************************************************************
+       01 AREA-LOG-RECORD.
+          05 AL-DATA         PIC X(08).
+          05 AL-HORA         PIC X(06).
+          05 AL-LARGURA      PIC 9(003).
+          05 AL-ALTURA       PIC 9(003).
+          05 AL-AREA         PIC 9(006).
