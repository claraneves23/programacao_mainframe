@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDITLOG - Layout do registro sequencial do AUDIT-LOG, gravado
+      * a cada execucao de PROG01, PROG03 e PROG04 com o identificador
+      * de quem rodou o programa e os dados-chave capturados na
+      * execucao, para permitir rastrear qual execucao produziu qual
+      * resultado.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+          05 AU-DATA         PIC X(08).
+          05 AU-HORA         PIC X(06).
+          05 AU-USUARIO      PIC X(08).
+          05 AU-PROGRAMA     PIC X(08).
+          05 AU-DADOS        PIC X(40).
