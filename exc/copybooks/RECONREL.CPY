@@ -0,0 +1,6 @@
+      ******************************************************************
+      * RECONREL - Linha do relatorio de excecoes gerado pelo PROG13,
+      * uma linha por transacao do NOTAS-TRANS sem correspondencia no
+      * ALUNO-MASTER.
+      ******************************************************************
+       01 RECON-REL-LINHA    PIC X(70).
