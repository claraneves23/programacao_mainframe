@@ -0,0 +1,5 @@
+      ******************************************************************
+      * DISCCSV - Linha do relatorio de disciplinas/notas do PROG07 em
+      * formato separado por virgulas, alternativa ao DISC-REL-FILE.
+      ******************************************************************
+       01 DISC-CSV-LINHA     PIC X(80).
