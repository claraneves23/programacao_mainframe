@@ -0,0 +1,7 @@
+      ******************************************************************
+      * PARENT - Layout de entrada do lote de pares LARGURA/ALTURA
+      * processado por PROG02B.
+      ******************************************************************
+       01 PAR-ENTRADA-RECORD.
+          05 PE-LARGURA      PIC 9(003).
+          05 PE-ALTURA       PIC 9(003).
