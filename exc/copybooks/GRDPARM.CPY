@@ -0,0 +1,9 @@
+      ******************************************************************
+      * GRDPARM - Parametros de faixa de aprovacao/reprovacao lidos na
+      * inicializacao dos programas classificadores (PROG04, PROG06A,
+      * PROG06B), para que a mudanca de faixa de um curso nao exija
+      * recompilacao.
+      ******************************************************************
+       01 GRADE-PARM-RECORD.
+          05 GP-REPROVADO-MAX     PIC 9(02).
+          05 GP-RECUPERACAO-MAX   PIC 9(02).
