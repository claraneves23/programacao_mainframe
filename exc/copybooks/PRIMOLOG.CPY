@@ -0,0 +1,8 @@
+      ******************************************************************
+      * PRIMOLOG - Layout do registro sequencial do PRIMOS-LOG,
+      * gravado a cada numero primo encontrado pelo PROG10.
+      ******************************************************************
+       01 PL-LOG-RECORD.
+          05 PL-DATA         PIC X(08).
+          05 PL-HORA         PIC X(06).
+          05 PL-VALOR        PIC 9(004).
