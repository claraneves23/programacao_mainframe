@@ -0,0 +1,5 @@
+      ******************************************************************
+      * TURNOREL - Linha do relatorio de fechamento de turno do
+      * AREA-LOG, gerado pelo PROG16.
+      ******************************************************************
+       01 TURNO-REL-LINHA  PIC X(60).
