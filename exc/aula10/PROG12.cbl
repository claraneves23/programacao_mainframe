@@ -0,0 +1,145 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG12.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-WRITTEN. 23/05/2025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER-FILE ASSIGN TO "ALUNOMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALUNO-ID
+               ALTERNATE RECORD KEY IS ALUNO-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-ALUNO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-MASTER-FILE.
+           COPY ALUNOMR.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-ALUNO       PIC X(02) VALUE SPACES.
+       77 WRK-OPCAO          PIC 9 VALUE 0.
+       77 WRK-CONTINUAR      PIC X VALUE 'S'.
+       77 WRK-ID-BUSCA       PIC X(14).
+       77 WRK-NOME-NOVO      PIC X(30).
+       77 WRK-ACHOU          PIC X VALUE 'N'.
+           88 REGISTRO-ACHADO       VALUE 'S'.
+       01 WRK-DATA-HORA      PIC X(21).
+       01 WRK-DH-REDEF REDEFINES WRK-DATA-HORA.
+          05 WRK-CD-DATA     PIC X(08).
+          05 WRK-CD-HORA     PIC X(06).
+          05 FILLER          PIC X(07).
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O ALUNO-MASTER-FILE
+           IF WRK-FS-ALUNO = '35'
+               CLOSE ALUNO-MASTER-FILE
+               OPEN OUTPUT ALUNO-MASTER-FILE
+               CLOSE ALUNO-MASTER-FILE
+               OPEN I-O ALUNO-MASTER-FILE
+           END-IF
+
+           PERFORM EXIBE-MENU UNTIL WRK-CONTINUAR NOT = 'S'
+
+           CLOSE ALUNO-MASTER-FILE
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY 'MANUTENCAO DO CADASTRO DE ALUNOS'
+           DISPLAY '1 - INCLUIR'
+           DISPLAY '2 - ALTERAR'
+           DISPLAY '3 - EXCLUIR'
+           DISPLAY '4 - CONSULTAR'
+           DISPLAY '5 - SAIR'
+           ACCEPT WRK-OPCAO
+
+           EVALUATE WRK-OPCAO
+               WHEN 1 PERFORM INCLUI-ALUNO
+               WHEN 2 PERFORM ALTERA-ALUNO
+               WHEN 3 PERFORM EXCLUI-ALUNO
+               WHEN 4 PERFORM CONSULTA-ALUNO
+               WHEN 5 MOVE 'N' TO WRK-CONTINUAR
+               WHEN OTHER DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+
+       INCLUI-ALUNO.
+           MOVE SPACES TO WRK-NOME-NOVO
+           DISPLAY 'DIGITE O NOME DO ALUNO:'
+           ACCEPT WRK-NOME-NOVO
+           IF WRK-NOME-NOVO = SPACES
+               DISPLAY 'NOME NAO PODE SER EM BRANCO.'
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+               STRING WRK-CD-DATA DELIMITED BY SIZE
+                   WRK-CD-HORA DELIMITED BY SIZE
+                   INTO ALUNO-ID
+               MOVE WRK-NOME-NOVO TO ALUNO-NOME
+               MOVE WRK-CD-DATA   TO ALUNO-DATA-CAD
+               MOVE WRK-CD-HORA   TO ALUNO-HORA-CAD
+               MOVE 'A'           TO ALUNO-STATUS
+
+               WRITE ALUNO-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY 'MATRICULA JA EXISTE. INCLUSAO NEGADA.'
+                   NOT INVALID KEY
+                       DISPLAY 'ALUNO INCLUIDO. MATRICULA: ' ALUNO-ID
+               END-WRITE
+           END-IF.
+
+       ALTERA-ALUNO.
+           PERFORM LOCALIZA-ALUNO
+           IF REGISTRO-ACHADO
+               DISPLAY 'NOME ATUAL: ' ALUNO-NOME
+               DISPLAY 'DIGITE O NOVO NOME:'
+               ACCEPT WRK-NOME-NOVO
+               IF WRK-NOME-NOVO = SPACES
+                   DISPLAY 'NOME NAO PODE SER EM BRANCO.'
+               ELSE
+                   MOVE WRK-NOME-NOVO TO ALUNO-NOME
+                   REWRITE ALUNO-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY 'FALHA AO ALTERAR O REGISTRO.'
+                       NOT INVALID KEY
+                           DISPLAY 'ALUNO ALTERADO COM SUCESSO.'
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       EXCLUI-ALUNO.
+           PERFORM LOCALIZA-ALUNO
+           IF REGISTRO-ACHADO
+               DELETE ALUNO-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'FALHA AO EXCLUIR O REGISTRO.'
+                   NOT INVALID KEY
+                       DISPLAY 'ALUNO EXCLUIDO COM SUCESSO.'
+               END-DELETE
+           END-IF.
+
+       CONSULTA-ALUNO.
+           PERFORM LOCALIZA-ALUNO
+           IF REGISTRO-ACHADO
+               DISPLAY 'MATRICULA: ' ALUNO-ID
+               DISPLAY 'NOME     : ' ALUNO-NOME
+               DISPLAY 'STATUS   : ' ALUNO-STATUS
+               DISPLAY 'CADASTRO : ' ALUNO-DATA-CAD ' ' ALUNO-HORA-CAD
+           END-IF.
+
+       LOCALIZA-ALUNO.
+           MOVE 'N' TO WRK-ACHOU
+           DISPLAY 'DIGITE A MATRICULA DO ALUNO:'
+           ACCEPT WRK-ID-BUSCA
+           MOVE WRK-ID-BUSCA TO ALUNO-ID
+           READ ALUNO-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WRK-ACHOU
+                   DISPLAY 'MATRICULA NAO ENCONTRADA.'
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ACHOU
+           END-READ.
+       END PROGRAM PROG12.
