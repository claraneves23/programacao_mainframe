@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG15.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-COMPILED. 23/05/2025.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO      PIC 9(02) VALUE 0.
+       77 WRK-CONTINUA   PIC X(01) VALUE 'S'.
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM UNTIL WRK-CONTINUA NOT = 'S' AND
+               WRK-CONTINUA NOT = 's'
+               PERFORM EXIBE-MENU
+               ACCEPT WRK-OPCAO
+               PERFORM DESPACHA-OPCAO
+               IF WRK-OPCAO NOT = 99
+                   DISPLAY 'DESEJA VOLTAR AO MENU? (S/N): '
+                   ACCEPT WRK-CONTINUA
+               ELSE
+                   MOVE 'N' TO WRK-CONTINUA
+               END-IF
+           END-PERFORM
+           GOBACK.
+
+      ******************************************************************
+      * EXIBE-MENU - Mostra a lista numerada dos programas disponiveis.
+      ******************************************************************
+       EXIBE-MENU.
+           DISPLAY ' '
+           DISPLAY 'MENU PRINCIPAL - SISTEMA ACADEMICO'
+           DISPLAY '01 - PROG01 - CADASTRO DE BOAS-VINDAS'
+           DISPLAY '02 - PROG02 - CALCULO DE AREA'
+           DISPLAY '03 - PROG02B - CALCULO DE AREA EM LOTE'
+           DISPLAY '04 - PROG03 - CAPTURA DE NOTAS'
+           DISPLAY '05 - PROG04 - CLASSIFICACAO DE NOTAS'
+           DISPLAY '06 - PROG06A - CLASSIFICACAO DE TURMA (A)'
+           DISPLAY '07 - PROG06B - CLASSIFICACAO DE TURMA (B)'
+           DISPLAY '08 - PROG07 - TABELA DE DISCIPLINAS'
+           DISPLAY '09 - PROG08 - BOLETIM PONDERADO'
+           DISPLAY '10 - PROG09 - PARES E IMPARES'
+           DISPLAY '11 - PROG10 - NUMEROS PRIMOS'
+           DISPLAY '12 - PROG11 - TABELA TRIGONOMETRICA'
+           DISPLAY '99 - SAIR'
+           DISPLAY 'ESCOLHA UMA OPCAO: '.
+
+      ******************************************************************
+      * DESPACHA-OPCAO - Chama o programa correspondente a opcao
+      * escolhida pelo operador.
+      ******************************************************************
+       DESPACHA-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 01 CALL 'PROG01' CANCEL 'PROG01'
+               WHEN 02 CALL 'PROG02' CANCEL 'PROG02'
+               WHEN 03 CALL 'PROG02B' CANCEL 'PROG02B'
+               WHEN 04 CALL 'PROG03' CANCEL 'PROG03'
+               WHEN 05 CALL 'PROG04' CANCEL 'PROG04'
+               WHEN 06 CALL 'PROG06A' CANCEL 'PROG06A'
+               WHEN 07 CALL 'PROG06B' CANCEL 'PROG06B'
+               WHEN 08 CALL 'PROG07' CANCEL 'PROG07'
+               WHEN 09 CALL 'PROG08' CANCEL 'PROG08'
+               WHEN 10 CALL 'PROG09' CANCEL 'PROG09'
+               WHEN 11 CALL 'PROG10' CANCEL 'PROG10'
+               WHEN 12 CALL 'PROG11' CANCEL 'PROG11'
+               WHEN 99 CONTINUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+       END PROGRAM PROG15.
