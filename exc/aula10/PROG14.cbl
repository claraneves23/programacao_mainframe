@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG14.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-WRITTEN. 23/05/2025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIT-REPORT-FILE ASSIGN TO "SITREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SITREL.
+           SELECT HIST-REL-FILE ASSIGN TO "HISTREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-HIST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIT-REPORT-FILE.
+           COPY SITREL.
+       FD  HIST-REL-FILE.
+           COPY HISTREL.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-SITREL      PIC X(02) VALUE SPACES.
+       77 WRK-FS-HIST        PIC X(02) VALUE SPACES.
+       77 WRK-FIM-SITREL     PIC X(01) VALUE 'N'.
+           88 FIM-SITREL            VALUE 'S'.
+       77 WRK-QTD-MATERIAS   PIC 9(02) VALUE 0.
+       77 WRK-TABELA-CHEIA   PIC X(01) VALUE 'N'.
+       77 WRK-ASTERISCOS     PIC X(30).
+       77 WRK-CONTADOR       PIC 9(05) VALUE 0.
+       77 WRK-CONTADOR-ED    PIC ZZZZ9.
+       77 WRK-BARRA-IDX      PIC 9(02) VALUE 0.
+
+       01 TABELA-MATERIAS.
+          05 HM-ENTRY OCCURS 20 TIMES INDEXED BY HIDX.
+             10 HM-MATERIA         PIC X(15).
+             10 HM-APROVADO        PIC 9(05) VALUE 0.
+             10 HM-RECUPERACAO     PIC 9(05) VALUE 0.
+             10 HM-REPROVADO       PIC 9(05) VALUE 0.
+             10 HM-INVALIDA        PIC 9(05) VALUE 0.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT SIT-REPORT-FILE
+           IF WRK-FS-SITREL = '35'
+               DISPLAY 'ARQUIVO SIT-REPORT VAZIO OU INEXISTENTE.'
+           ELSE
+               OPEN OUTPUT HIST-REL-FILE
+
+               READ SIT-REPORT-FILE
+                   AT END MOVE 'S' TO WRK-FIM-SITREL
+               END-READ
+
+               PERFORM UNTIL FIM-SITREL
+                   PERFORM ACUMULA-SITUACAO
+                   READ SIT-REPORT-FILE
+                       AT END MOVE 'S' TO WRK-FIM-SITREL
+                   END-READ
+               END-PERFORM
+
+               PERFORM IMPRIME-HISTOGRAMA
+
+               CLOSE HIST-REL-FILE
+           END-IF
+
+           CLOSE SIT-REPORT-FILE
+           STOP RUN.
+
+      ******************************************************************
+      * ACUMULA-SITUACAO - Localiza (ou cria) a entrada da materia do
+      * registro corrente na TABELA-MATERIAS e soma 1 ao contador da
+      * situacao classificada por PROG04.
+      ******************************************************************
+       ACUMULA-SITUACAO.
+           PERFORM LOCALIZA-MATERIA
+
+           IF WRK-TABELA-CHEIA NOT = 'S'
+               EVALUATE SR-SITUACAO
+                   WHEN 'APROVADO'
+                       ADD 1 TO HM-APROVADO(HIDX)
+                   WHEN 'EM RECUPERACAO'
+                       ADD 1 TO HM-RECUPERACAO(HIDX)
+                   WHEN 'REPROVADO'
+                       ADD 1 TO HM-REPROVADO(HIDX)
+                   WHEN OTHER
+                       ADD 1 TO HM-INVALIDA(HIDX)
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * LOCALIZA-MATERIA - Procura SR-MATERIA na TABELA-MATERIAS; se
+      * nao encontrada, cria uma nova entrada zerada. Ao final, HIDX
+      * aponta para a entrada correta.
+      ******************************************************************
+       LOCALIZA-MATERIA.
+           MOVE 'N' TO WRK-TABELA-CHEIA
+           SET HIDX TO 1
+           PERFORM UNTIL HIDX > WRK-QTD-MATERIAS
+               OR HM-MATERIA(HIDX) = SR-MATERIA
+               SET HIDX UP BY 1
+           END-PERFORM
+
+           IF HIDX > WRK-QTD-MATERIAS
+               IF WRK-QTD-MATERIAS >= 20
+                   MOVE 'S' TO WRK-TABELA-CHEIA
+                   DISPLAY 'TABELA DE DISCIPLINAS CHEIA (MAXIMO 20). '
+                       'DISCIPLINA ' SR-MATERIA ' NAO SERA TOTALIZADA.'
+               ELSE
+                   ADD 1 TO WRK-QTD-MATERIAS
+                   SET HIDX TO WRK-QTD-MATERIAS
+                   MOVE SR-MATERIA TO HM-MATERIA(HIDX)
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * IMPRIME-HISTOGRAMA - Escreve, para cada materia acumulada, uma
+      * linha por situacao com a contagem e uma barra de asteriscos.
+      ******************************************************************
+       IMPRIME-HISTOGRAMA.
+           PERFORM VARYING HIDX FROM 1 BY 1
+               UNTIL HIDX > WRK-QTD-MATERIAS
+               MOVE SPACES TO HIST-REL-LINHA
+               STRING 'MATERIA: ' DELIMITED BY SIZE
+                   HM-MATERIA(HIDX) DELIMITED BY SIZE
+                   INTO HIST-REL-LINHA
+               WRITE HIST-REL-LINHA
+
+               MOVE HM-APROVADO(HIDX) TO WRK-CONTADOR
+               MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+               PERFORM MONTA-BARRA
+               STRING '  APROVADO       (' DELIMITED BY SIZE
+                   WRK-CONTADOR-ED DELIMITED BY SIZE
+                   '): ' DELIMITED BY SIZE
+                   WRK-ASTERISCOS DELIMITED BY SIZE
+                   INTO HIST-REL-LINHA
+               WRITE HIST-REL-LINHA
+
+               MOVE HM-RECUPERACAO(HIDX) TO WRK-CONTADOR
+               MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+               PERFORM MONTA-BARRA
+               STRING '  EM RECUPERACAO (' DELIMITED BY SIZE
+                   WRK-CONTADOR-ED DELIMITED BY SIZE
+                   '): ' DELIMITED BY SIZE
+                   WRK-ASTERISCOS DELIMITED BY SIZE
+                   INTO HIST-REL-LINHA
+               WRITE HIST-REL-LINHA
+
+               MOVE HM-REPROVADO(HIDX) TO WRK-CONTADOR
+               MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+               PERFORM MONTA-BARRA
+               STRING '  REPROVADO      (' DELIMITED BY SIZE
+                   WRK-CONTADOR-ED DELIMITED BY SIZE
+                   '): ' DELIMITED BY SIZE
+                   WRK-ASTERISCOS DELIMITED BY SIZE
+                   INTO HIST-REL-LINHA
+               WRITE HIST-REL-LINHA
+
+               MOVE SPACES TO HIST-REL-LINHA
+               WRITE HIST-REL-LINHA
+           END-PERFORM.
+
+      ******************************************************************
+      * MONTA-BARRA - Converte a contagem em WRK-CONTADOR em uma barra
+      * de asteriscos em WRK-ASTERISCOS (um asterisco por ocorrencia,
+      * limitado a 30 posicoes).
+      ******************************************************************
+       MONTA-BARRA.
+           MOVE SPACES TO WRK-ASTERISCOS
+           PERFORM VARYING WRK-BARRA-IDX FROM 1 BY 1
+               UNTIL WRK-BARRA-IDX > WRK-CONTADOR
+               OR WRK-BARRA-IDX > 30
+               MOVE '*' TO WRK-ASTERISCOS(WRK-BARRA-IDX:1)
+           END-PERFORM.
+       END PROGRAM PROG14.
