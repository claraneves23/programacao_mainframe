@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG13.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-WRITTEN. 23/05/2025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-TRANS-FILE ASSIGN TO "NOTASTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT ALUNO-MASTER-FILE ASSIGN TO "ALUNOMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALUNO-ID
+               ALTERNATE RECORD KEY IS ALUNO-NOME WITH DUPLICATES
+               FILE STATUS IS WRK-FS-ALUNO.
+           SELECT RECON-REL-FILE ASSIGN TO "RECONREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECON.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-TRANS-FILE.
+           COPY NOTASTR.
+       FD  ALUNO-MASTER-FILE.
+           COPY ALUNOMR.
+       FD  RECON-REL-FILE.
+           COPY RECONREL.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-NOTAS      PIC X(02) VALUE SPACES.
+       77 WRK-FS-ALUNO      PIC X(02) VALUE SPACES.
+       77 WRK-FS-RECON      PIC X(02) VALUE SPACES.
+       77 WRK-FIM-NOTAS     PIC X(01) VALUE 'N'.
+           88 FIM-NOTAS            VALUE 'S'.
+       77 WRK-ACHOU         PIC X(01) VALUE 'N'.
+           88 REGISTRO-ACHADO      VALUE 'S'.
+       77 WRK-TOTAL-LIDAS   PIC 9(05) VALUE 0.
+       77 WRK-TOTAL-DIVERG  PIC 9(05) VALUE 0.
+       77 WRK-TOTAL-ED      PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT NOTAS-TRANS-FILE
+           IF WRK-FS-NOTAS = '35'
+               DISPLAY 'ARQUIVO NOTAS-TRANS VAZIO OU INEXISTENTE.'
+           ELSE
+               OPEN INPUT ALUNO-MASTER-FILE
+               IF WRK-FS-ALUNO = '35'
+                   DISPLAY 'ARQUIVO ALUNO-MASTER VAZIO OU INEXISTENTE.'
+               ELSE
+                   OPEN OUTPUT RECON-REL-FILE
+
+                   READ NOTAS-TRANS-FILE
+                       AT END MOVE 'S' TO WRK-FIM-NOTAS
+                   END-READ
+
+                   PERFORM UNTIL FIM-NOTAS
+                       ADD 1 TO WRK-TOTAL-LIDAS
+                       PERFORM VERIFICA-ALUNO
+                       READ NOTAS-TRANS-FILE
+                           AT END MOVE 'S' TO WRK-FIM-NOTAS
+                       END-READ
+                   END-PERFORM
+
+                   PERFORM ESCREVE-RESUMO
+
+                   CLOSE ALUNO-MASTER-FILE
+                   CLOSE RECON-REL-FILE
+               END-IF
+           END-IF
+
+           CLOSE NOTAS-TRANS-FILE
+           STOP RUN.
+
+       VERIFICA-ALUNO.
+           MOVE 'N' TO WRK-ACHOU
+           MOVE NT-NOME TO ALUNO-NOME
+           START ALUNO-MASTER-FILE KEY IS = ALUNO-NOME
+               INVALID KEY
+                   MOVE 'N' TO WRK-ACHOU
+               NOT INVALID KEY
+                   READ ALUNO-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE 'N' TO WRK-ACHOU
+                       NOT AT END
+                           MOVE 'S' TO WRK-ACHOU
+                   END-READ
+           END-START
+
+           IF NOT REGISTRO-ACHADO
+               ADD 1 TO WRK-TOTAL-DIVERG
+               STRING 'SEM CORRESPONDENCIA: ' DELIMITED BY SIZE
+                   NT-NOME       DELIMITED BY SIZE
+                   ' / '         DELIMITED BY SIZE
+                   NT-MATERIA    DELIMITED BY SIZE
+                   INTO RECON-REL-LINHA
+               WRITE RECON-REL-LINHA
+           END-IF.
+
+       ESCREVE-RESUMO.
+           MOVE WRK-TOTAL-LIDAS TO WRK-TOTAL-ED
+           STRING 'TOTAL DE TRANSACOES LIDAS.....: ' DELIMITED BY SIZE
+               WRK-TOTAL-ED DELIMITED BY SIZE
+               INTO RECON-REL-LINHA
+           WRITE RECON-REL-LINHA
+
+           MOVE WRK-TOTAL-DIVERG TO WRK-TOTAL-ED
+           STRING 'TOTAL DE DIVERGENCIAS.........: ' DELIMITED BY SIZE
+               WRK-TOTAL-ED DELIMITED BY SIZE
+               INTO RECON-REL-LINHA
+           WRITE RECON-REL-LINHA.
+       END PROGRAM PROG13.
