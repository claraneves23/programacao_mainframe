@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG16.
+       AUTHOR. MARIA CLARA PIRANI NEVES.
+       DATE-WRITTEN. 23/05/2025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AREA-LOG-FILE ASSIGN TO "AREALOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AREALOG.
+           SELECT TURNO-REL-FILE ASSIGN TO "TURNOREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURNO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AREA-LOG-FILE.
+           COPY AREALOG.
+       FD  TURNO-REL-FILE.
+           COPY TURNOREL.
+       WORKING-STORAGE SECTION.
+       77 WRK-FS-AREALOG   PIC X(02) VALUE SPACES.
+       77 WRK-FS-TURNO     PIC X(02) VALUE SPACES.
+       77 WRK-FIM-AREALOG  PIC X(01) VALUE 'N'.
+           88 FIM-AREALOG        VALUE 'S'.
+       77 WRK-HORA-NUM     PIC 9(02) VALUE 0.
+       77 WRK-TOT-MANHA    PIC 9(08) VALUE 0.
+       77 WRK-TOT-TARDE    PIC 9(08) VALUE 0.
+       77 WRK-TOT-NOITE    PIC 9(08) VALUE 0.
+       77 WRK-TOT-GERAL    PIC 9(08) VALUE 0.
+       77 WRK-TOT-ED       PIC ZZZZZZZ9.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT AREA-LOG-FILE
+           IF WRK-FS-AREALOG = '35'
+               DISPLAY 'ARQUIVO AREA-LOG VAZIO OU INEXISTENTE.'
+           ELSE
+               OPEN OUTPUT TURNO-REL-FILE
+
+               READ AREA-LOG-FILE
+                   AT END MOVE 'S' TO WRK-FIM-AREALOG
+               END-READ
+
+               PERFORM UNTIL FIM-AREALOG
+                   PERFORM ACUMULA-TURNO
+                   READ AREA-LOG-FILE
+                       AT END MOVE 'S' TO WRK-FIM-AREALOG
+                   END-READ
+               END-PERFORM
+
+               PERFORM IMPRIME-RESUMO-TURNOS
+
+               CLOSE TURNO-REL-FILE
+           END-IF
+
+           CLOSE AREA-LOG-FILE
+           STOP RUN.
+
+      ******************************************************************
+      * ACUMULA-TURNO - Classifica o registro corrente do AREA-LOG em
+      * manha (06-11h), tarde (12-17h) ou noite (18-05h), a partir da
+      * hora gravada em AL-HORA, e soma AL-AREA ao turno correspondente
+      * e ao total geral.
+      ******************************************************************
+       ACUMULA-TURNO.
+           MOVE AL-HORA(1:2) TO WRK-HORA-NUM
+
+           EVALUATE TRUE
+               WHEN WRK-HORA-NUM >= 6 AND WRK-HORA-NUM <= 11
+                   ADD AL-AREA TO WRK-TOT-MANHA
+               WHEN WRK-HORA-NUM >= 12 AND WRK-HORA-NUM <= 17
+                   ADD AL-AREA TO WRK-TOT-TARDE
+               WHEN OTHER
+                   ADD AL-AREA TO WRK-TOT-NOITE
+           END-EVALUATE
+
+           ADD AL-AREA TO WRK-TOT-GERAL.
+
+      ******************************************************************
+      * IMPRIME-RESUMO-TURNOS - Escreve o subtotal de cada turno e o
+      * total geral do dia no relatorio TURNO-REL.
+      ******************************************************************
+       IMPRIME-RESUMO-TURNOS.
+           MOVE SPACES TO TURNO-REL-LINHA
+           STRING 'FECHAMENTO DE TURNO - AREA-LOG' DELIMITED BY SIZE
+               INTO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE SPACES TO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE WRK-TOT-MANHA TO WRK-TOT-ED
+           MOVE SPACES TO TURNO-REL-LINHA
+           STRING 'TURNO MANHA  (06-11H): ' DELIMITED BY SIZE
+               WRK-TOT-ED DELIMITED BY SIZE
+               INTO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE WRK-TOT-TARDE TO WRK-TOT-ED
+           MOVE SPACES TO TURNO-REL-LINHA
+           STRING 'TURNO TARDE  (12-17H): ' DELIMITED BY SIZE
+               WRK-TOT-ED DELIMITED BY SIZE
+               INTO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE WRK-TOT-NOITE TO WRK-TOT-ED
+           MOVE SPACES TO TURNO-REL-LINHA
+           STRING 'TURNO NOITE  (18-05H): ' DELIMITED BY SIZE
+               WRK-TOT-ED DELIMITED BY SIZE
+               INTO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE SPACES TO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA
+
+           MOVE WRK-TOT-GERAL TO WRK-TOT-ED
+           MOVE SPACES TO TURNO-REL-LINHA
+           STRING 'TOTAL GERAL DO DIA   : ' DELIMITED BY SIZE
+               WRK-TOT-ED DELIMITED BY SIZE
+               INTO TURNO-REL-LINHA
+           WRITE TURNO-REL-LINHA.
+       END PROGRAM PROG16.
