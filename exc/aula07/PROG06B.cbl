@@ -9,19 +9,86 @@
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-COMPILED. 25/04/2025.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECIBO-FILE ASSIGN TO "RECIBO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RECIBO.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRADEPRM.
+           SELECT EXCEPTIONS-LOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RECIBO-FILE.
+           COPY RECIBO.
+       FD  GRADE-PARM-FILE.
+           COPY GRDPARM.
+       FD  EXCEPTIONS-LOG-FILE.
+           COPY EXCPTLOG.
        WORKING-STORAGE SECTION.
        77 WRK-NOME     PIC X(30).
        77 WRK-MATERIA  PIC X(15).
        77 WRK-NOTA     PIC 9(02).
        77 WRK-SITUACAO PIC X(20).
        77 WRK-CONTINUA PIC X.
+       77 WRK-FS-RECIBO PIC X(02) VALUE SPACES.
+       77 WRK-FS-GRADEPRM PIC X(02) VALUE SPACES.
+       77 WRK-LIM-REPROVADO   PIC 9(02) VALUE 4.
+       77 WRK-LIM-RECUPERACAO PIC 9(02) VALUE 6.
+       77 WRK-INI-RECUPERACAO PIC 9(02) VALUE 5.
+       77 WRK-INI-APROVADO    PIC 9(02) VALUE 7.
+       77 WRK-FS-EXCPT PIC X(02) VALUE SPACES.
+       01 WRK-DATA-HORA PIC X(21).
+       01 WRK-DH-REDEF REDEFINES WRK-DATA-HORA.
+          05 WRK-CD-DATA PIC X(08).
+          05 WRK-CD-HORA PIC X(06).
+          05 FILLER      PIC X(07).
+       77 WRK-QTD-MATERIAS   PIC 9(02) VALUE 0.
+       77 WRK-TABELA-CHEIA   PIC X(01) VALUE 'N'.
+
+       01 TABELA-MATERIAS.
+          05 TM-ENTRY OCCURS 20 TIMES INDEXED BY TMIDX.
+             10 TM-MATERIA         PIC X(15).
+             10 TM-APROVADO        PIC 9(04) VALUE 0.
+             10 TM-RECUPERACAO     PIC 9(04) VALUE 0.
+             10 TM-REPROVADO       PIC 9(04) VALUE 0.
+             10 TM-INVALIDA        PIC 9(04) VALUE 0.
        PROCEDURE DIVISION.
+               PERFORM CARREGA-PARAMETROS
+
+               OPEN EXTEND RECIBO-FILE
+               IF WRK-FS-RECIBO = '05' OR WRK-FS-RECIBO = '35'
+                   OPEN OUTPUT RECIBO-FILE
+               END-IF
+
                MOVE 'S' TO WRK-CONTINUA
                PERFORM SOLICITA-INFORMACOES UNTIL WRK-CONTINUA ='N' OR
                WRK-CONTINUA = 'n'
+
+               PERFORM EXIBE-RESUMO-MATERIAS
+
+               CLOSE RECIBO-FILE
                GOBACK.
 
+           CARREGA-PARAMETROS.
+               OPEN INPUT GRADE-PARM-FILE
+               IF WRK-FS-GRADEPRM = '00'
+                   READ GRADE-PARM-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE GP-REPROVADO-MAX   TO WRK-LIM-REPROVADO
+                           MOVE GP-RECUPERACAO-MAX
+                               TO WRK-LIM-RECUPERACAO
+                   END-READ
+                   CLOSE GRADE-PARM-FILE
+               END-IF
+               COMPUTE WRK-INI-RECUPERACAO = WRK-LIM-REPROVADO + 1
+               COMPUTE WRK-INI-APROVADO = WRK-LIM-RECUPERACAO + 1.
+
            SOLICITA-INFORMACOES.
                MOVE SPACES TO WRK-NOME, WRK-MATERIA
                INITIALIZE WRK-NOTA.
@@ -36,20 +103,109 @@
                ACCEPT WRK-NOTA
 
            EVALUATE WRK-NOTA
-               WHEN 0 THRU 4
+               WHEN 0 THRU WRK-LIM-REPROVADO
                    MOVE 'REPROVADO' TO WRK-SITUACAO
-               WHEN 5 THRU 6
+               WHEN WRK-INI-RECUPERACAO THRU WRK-LIM-RECUPERACAO
                    MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
-               WHEN 7 THRU 10
+               WHEN WRK-INI-APROVADO THRU 10
                    MOVE 'APROVACAO' TO WRK-SITUACAO
                WHEN OTHER
                    MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                   PERFORM GRAVA-EXCECAO
            END-EVALUATE
+           PERFORM ACUMULA-MATERIA
            DISPLAY 'OLA ' WRK-NOME
                    'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
                    'E SUA NOTA FOI: ' WRK-NOTA
                    'E SUA SITUACAO FOI: ' WRK-SITUACAO.
 
+           MOVE WRK-NOME     TO RC-NOME
+           MOVE WRK-MATERIA  TO RC-MATERIA
+           MOVE WRK-NOTA     TO RC-NOTA
+           MOVE WRK-SITUACAO TO RC-SITUACAO
+           WRITE RECIBO-RECORD
+
            DISPLAY 'VOCE DESEJA CONTINUAR?'
            ACCEPT WRK-CONTINUA.
+
+      ******************************************************************
+      * GRAVA-EXCECAO - Registra em EXCPTLOG a nota invalida informada,
+      * para acompanhamento centralizado de entradas fora do padrao.
+      ******************************************************************
+       GRAVA-EXCECAO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND EXCEPTIONS-LOG-FILE
+           IF WRK-FS-EXCPT = '05' OR WRK-FS-EXCPT = '35'
+               OPEN OUTPUT EXCEPTIONS-LOG-FILE
+           END-IF
+
+           MOVE WRK-CD-DATA TO EX-DATA
+           MOVE WRK-CD-HORA TO EX-HORA
+           MOVE 'PROG06B'   TO EX-PROGRAMA
+           MOVE WRK-NOTA    TO EX-ENTRADA
+           WRITE EXCEPTIONS-LOG-RECORD
+
+           CLOSE EXCEPTIONS-LOG-FILE.
+
+      ******************************************************************
+      * LOCALIZA-MATERIA - Procura WRK-MATERIA na TABELA-MATERIAS; se
+      * nao encontrada, cria uma nova entrada zerada. Ao final, TMIDX
+      * aponta para a entrada correta.
+      ******************************************************************
+       LOCALIZA-MATERIA.
+           MOVE 'N' TO WRK-TABELA-CHEIA
+           SET TMIDX TO 1
+           PERFORM UNTIL TMIDX > WRK-QTD-MATERIAS
+               OR TM-MATERIA(TMIDX) = WRK-MATERIA
+               SET TMIDX UP BY 1
+           END-PERFORM
+
+           IF TMIDX > WRK-QTD-MATERIAS
+               IF WRK-QTD-MATERIAS >= 20
+                   MOVE 'S' TO WRK-TABELA-CHEIA
+                   DISPLAY 'TABELA DE DISCIPLINAS CHEIA (MAXIMO 20). '
+                       'DISCIPLINA ' WRK-MATERIA ' NAO SERA TOTALIZADA.'
+               ELSE
+                   ADD 1 TO WRK-QTD-MATERIAS
+                   SET TMIDX TO WRK-QTD-MATERIAS
+                   MOVE WRK-MATERIA TO TM-MATERIA(TMIDX)
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * ACUMULA-MATERIA - Soma 1 ao contador da situacao classificada
+      * na entrada de WRK-MATERIA na TABELA-MATERIAS.
+      ******************************************************************
+       ACUMULA-MATERIA.
+           PERFORM LOCALIZA-MATERIA
+
+           IF WRK-TABELA-CHEIA NOT = 'S'
+               EVALUATE WRK-SITUACAO
+                   WHEN 'APROVACAO'
+                       ADD 1 TO TM-APROVADO(TMIDX)
+                   WHEN 'EM RECUPERACAO'
+                       ADD 1 TO TM-RECUPERACAO(TMIDX)
+                   WHEN 'REPROVADO'
+                       ADD 1 TO TM-REPROVADO(TMIDX)
+                   WHEN OTHER
+                       ADD 1 TO TM-INVALIDA(TMIDX)
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * EXIBE-RESUMO-MATERIAS - Mostra, ao final da sessao, o total de
+      * aprovados/recuperacoes/reprovados/invalidas de cada materia
+      * informada ao longo da execucao.
+      ******************************************************************
+       EXIBE-RESUMO-MATERIAS.
+           DISPLAY ' '
+           DISPLAY 'RESUMO POR DISCIPLINA'
+           PERFORM VARYING TMIDX FROM 1 BY 1
+               UNTIL TMIDX > WRK-QTD-MATERIAS
+               DISPLAY 'DISCIPLINA: ' TM-MATERIA(TMIDX)
+               DISPLAY '  APROVADO       : ' TM-APROVADO(TMIDX)
+               DISPLAY '  EM RECUPERACAO : ' TM-RECUPERACAO(TMIDX)
+               DISPLAY '  REPROVADO      : ' TM-REPROVADO(TMIDX)
+               DISPLAY '  NOTA INVALIDA  : ' TM-INVALIDA(TMIDX)
+           END-PERFORM.
        END PROGRAM PROG06B.
