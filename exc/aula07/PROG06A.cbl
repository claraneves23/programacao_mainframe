@@ -9,52 +9,159 @@
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-COMPILED. 25/04/2025.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRADEPRM.
+           SELECT EXCEPTIONS-LOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-PARM-FILE.
+           COPY GRDPARM.
+       FD  EXCEPTIONS-LOG-FILE.
+           COPY EXCPTLOG.
        WORKING-STORAGE SECTION.
        77 WRK-NOME     PIC X(30).
        77 WRK-MATERIA  PIC X(15).
        77 WRK-NOTA     PIC 9(02).
        77 WRK-SITUACAO PIC X(20).
        77 WRK-CONTINUA PIC X.
+       77 WRK-QTD-ALUNOS      PIC 9(04) VALUE 0.
+       77 WRK-TOT-REPROVADO   PIC 9(04) VALUE 0.
+       77 WRK-TOT-RECUPERACAO PIC 9(04) VALUE 0.
+       77 WRK-TOT-APROVADO    PIC 9(04) VALUE 0.
+       77 WRK-SOMA-NOTAS      PIC 9(06) VALUE 0.
+       77 WRK-MEDIA-TURMA     PIC 9(02)V99 VALUE 0.
+       77 WRK-FS-GRADEPRM     PIC X(02) VALUE SPACES.
+       77 WRK-LIM-REPROVADO   PIC 9(02) VALUE 4.
+       77 WRK-LIM-RECUPERACAO PIC 9(02) VALUE 6.
+       77 WRK-INI-RECUPERACAO PIC 9(02) VALUE 5.
+       77 WRK-INI-APROVADO    PIC 9(02) VALUE 7.
+       77 WRK-FS-EXCPT PIC X(02) VALUE SPACES.
+       77 WRK-CORRIGIR PIC X(01) VALUE 'S'.
+       01 WRK-DATA-HORA PIC X(21).
+       01 WRK-DH-REDEF REDEFINES WRK-DATA-HORA.
+          05 WRK-CD-DATA PIC X(08).
+          05 WRK-CD-HORA PIC X(06).
+          05 FILLER      PIC X(07).
        PROCEDURE DIVISION.
 
+           PERFORM CARREGA-PARAMETROS
+
            MOVE 'S' TO WRK-CONTINUA
            PERFORM SOLICITA-INFORMACOES UNTIL WRK-CONTINUA ='N' OR
            WRK-CONTINUA = 'n'
+
+           PERFORM EXIBE-RESUMO-TURMA
            GOBACK.
 
+       CARREGA-PARAMETROS.
+           OPEN INPUT GRADE-PARM-FILE
+           IF WRK-FS-GRADEPRM = '00'
+               READ GRADE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GP-REPROVADO-MAX   TO WRK-LIM-REPROVADO
+                       MOVE GP-RECUPERACAO-MAX
+                           TO WRK-LIM-RECUPERACAO
+               END-READ
+               CLOSE GRADE-PARM-FILE
+           END-IF
+           COMPUTE WRK-INI-RECUPERACAO = WRK-LIM-REPROVADO + 1
+           COMPUTE WRK-INI-APROVADO = WRK-LIM-RECUPERACAO + 1.
+
        SOLICITA-INFORMACOES.
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
-           INITIALIZE WRK-NOTA
+           MOVE 'S' TO WRK-CORRIGIR
+           PERFORM UNTIL WRK-CORRIGIR NOT = 'S' AND
+               WRK-CORRIGIR NOT = 's'
+
+               MOVE SPACES TO WRK-NOME, WRK-MATERIA
+               INITIALIZE WRK-NOTA
 
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-           ACCEPT WRK-NOME
+               DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+               ACCEPT WRK-NOME
 
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
-           ACCEPT WRK-MATERIA
+               DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
+               ACCEPT WRK-MATERIA
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
+               DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
+               ACCEPT WRK-NOTA
 
-           IF WRK-NOTA >=0 AND WRK-NOTA <=4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
-           ELSE
-               IF WRK-NOTA = 5 OR WRK-NOTA = 6
-                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+               IF WRK-NOTA >= 0 AND WRK-NOTA <= WRK-LIM-REPROVADO
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
                ELSE
-                   IF WRK-NOTA >=7 AND WRK-NOTA <=10
-                        MOVE 'APROVADO' TO WRK-SITUACAO
+                   IF WRK-NOTA >= WRK-INI-RECUPERACAO AND
+                      WRK-NOTA <= WRK-LIM-RECUPERACAO
+                       MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
                    ELSE
-                        MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                       IF WRK-NOTA >= WRK-INI-APROVADO AND
+                          WRK-NOTA <= 10
+                            MOVE 'APROVADO' TO WRK-SITUACAO
+                       ELSE
+                            MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                            PERFORM GRAVA-EXCECAO
+                       END-IF
                    END-IF
                END-IF
-           END-IF
 
-           DISPLAY 'OLA ' WRK-NOME
-               'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-               'E SUA NOTA FOI: ' WRK-NOTA
-               'E SUA SITUACAO FOI: ' WRK-SITUACAO
+               DISPLAY 'OLA ' WRK-NOME
+                   'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+                   'E SUA NOTA FOI: ' WRK-NOTA
+                   'E SUA SITUACAO FOI: ' WRK-SITUACAO
+
+               DISPLAY 'DESEJA CORRIGIR OS DADOS DESTE ALUNO? (S/N)'
+               ACCEPT WRK-CORRIGIR
+           END-PERFORM
+
+           IF WRK-SITUACAO NOT = 'NOTA INVALIDA'
+               ADD 1 TO WRK-QTD-ALUNOS
+               ADD WRK-NOTA TO WRK-SOMA-NOTAS
+           END-IF
+           EVALUATE WRK-SITUACAO
+               WHEN 'REPROVADO'
+                   ADD 1 TO WRK-TOT-REPROVADO
+               WHEN 'EM RECUPERACAO'
+                   ADD 1 TO WRK-TOT-RECUPERACAO
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-TOT-APROVADO
+           END-EVALUATE
 
            DISPLAY 'VOCE DESEJA CONTINUAR?'
            ACCEPT WRK-CONTINUA.
+
+      ******************************************************************
+      * GRAVA-EXCECAO - Registra em EXCPTLOG a nota invalida informada,
+      * para acompanhamento centralizado de entradas fora do padrao.
+      ******************************************************************
+       GRAVA-EXCECAO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND EXCEPTIONS-LOG-FILE
+           IF WRK-FS-EXCPT = '05' OR WRK-FS-EXCPT = '35'
+               OPEN OUTPUT EXCEPTIONS-LOG-FILE
+           END-IF
+
+           MOVE WRK-CD-DATA TO EX-DATA
+           MOVE WRK-CD-HORA TO EX-HORA
+           MOVE 'PROG06A'   TO EX-PROGRAMA
+           MOVE WRK-NOTA    TO EX-ENTRADA
+           WRITE EXCEPTIONS-LOG-RECORD
+
+           CLOSE EXCEPTIONS-LOG-FILE.
+
+       EXIBE-RESUMO-TURMA.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-NOTAS / WRK-QTD-ALUNOS
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'RESUMO DA TURMA'
+           DISPLAY 'TOTAL DE ALUNOS      : ' WRK-QTD-ALUNOS
+           DISPLAY 'TOTAL REPROVADO      : ' WRK-TOT-REPROVADO
+           DISPLAY 'TOTAL EM RECUPERACAO : ' WRK-TOT-RECUPERACAO
+           DISPLAY 'TOTAL APROVADO       : ' WRK-TOT-APROVADO
+           DISPLAY 'MEDIA DA TURMA       : ' WRK-MEDIA-TURMA.
        END PROGRAM PROG06A.
