@@ -7,16 +7,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG04.
        AUTHOR. MARIA CLARA PIRANI NEVES.
-       DATE-. 25/04/2025.
+       DATE-COMPILED. 25/04/2025.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-TRANS-FILE ASSIGN TO "NOTASTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT SIT-REPORT-FILE ASSIGN TO "SITREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-SITREL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROG04CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CKP.
+           SELECT GRADE-PARM-FILE ASSIGN TO "GRADEPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-GRADEPRM.
+           SELECT EXCEPTIONS-LOG-FILE ASSIGN TO "EXCPTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-TRANS-FILE.
+           COPY NOTASTR.
+       FD  SIT-REPORT-FILE.
+           COPY SITREL.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPOINT.
+       FD  GRADE-PARM-FILE.
+           COPY GRDPARM.
+       FD  EXCEPTIONS-LOG-FILE.
+           COPY EXCPTLOG.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PIC X(30).
-       77 WRK-MATERIA  PIC X(15).
-       77 WRK-NOTA     PIC 9(02).
-       77 WRK-SITUACAO PIC X(20).
+       77 WRK-NOME       PIC X(30).
+       77 WRK-MATERIA    PIC X(15).
+       77 WRK-NOTA       PIC 9(02).
+       77 WRK-SITUACAO   PIC X(20).
+       77 WRK-PONTOS     PIC 9V9 VALUE 0.
+       77 WRK-PONTOS-ED  PIC 9.9.
+       77 WRK-MODO       PIC X(01) VALUE 'I'.
+           88 MODO-INTERATIVO   VALUE 'I'.
+           88 MODO-LOTE         VALUE 'L'.
+       77 WRK-FS-NOTAS   PIC X(02) VALUE SPACES.
+       77 WRK-FS-SITREL  PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT   PIC X(02) VALUE SPACES.
+       77 WRK-USUARIO    PIC X(08) VALUE SPACES.
+       77 WRK-FIM-NOTAS  PIC X(01) VALUE 'N'.
+           88 FIM-NOTAS         VALUE 'S'.
+       77 WRK-FS-CKP     PIC X(02) VALUE SPACES.
+       77 WRK-CKP-CONTADOR PIC 9(08) VALUE 0.
+       77 WRK-REG-PROC   PIC 9(08) VALUE 0.
+       77 WRK-SKIP-IDX   PIC 9(08) VALUE 0.
+       77 WRK-FS-GRADEPRM     PIC X(02) VALUE SPACES.
+       77 WRK-LIM-REPROVADO   PIC 9(02) VALUE 4.
+       77 WRK-LIM-RECUPERACAO PIC 9(02) VALUE 6.
+       77 WRK-INI-RECUPERACAO PIC 9(02) VALUE 5.
+       77 WRK-INI-APROVADO    PIC 9(02) VALUE 7.
+       77 WRK-FS-EXCPT   PIC X(02) VALUE SPACES.
+       01 WRK-DATA-HORA  PIC X(21).
+       01 WRK-DH-REDEF REDEFINES WRK-DATA-HORA.
+          05 WRK-CD-DATA PIC X(08).
+          05 WRK-CD-HORA PIC X(06).
+          05 FILLER      PIC X(07).
        PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGA-PARAMETROS
 
+           DISPLAY 'CLASSIFICACAO DE NOTAS'
+           DISPLAY 'MODO - (I)NTERATIVO OU (L)OTE: '
+           ACCEPT WRK-MODO
+           MOVE FUNCTION UPPER-CASE(WRK-MODO) TO WRK-MODO
+
+           IF MODO-LOTE
+               PERFORM PROCESSA-LOTE
+           ELSE
+               PERFORM PROCESSA-INTERATIVO
+           END-IF
+
+           PERFORM GRAVA-AUDIT-LOG
+
+           GOBACK
+               STOP RUN.
+
+       PROCESSA-INTERATIVO.
            MOVE SPACES TO WRK-NOME, WRK-MATERIA
            INITIALIZE WRK-NOTA
 
@@ -29,24 +107,184 @@
            DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
            ACCEPT WRK-NOTA
 
-           IF WRK-NOTA >=0 AND WRK-NOTA <=4
+           PERFORM CLASSIFICA-NOTA
+           MOVE WRK-PONTOS TO WRK-PONTOS-ED
+
+           DISPLAY 'OLA ' WRK-NOME
+               'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+               'E SUA NOTA FOI: ' WRK-NOTA
+               'E SUA SITUACAO FOI: ' WRK-SITUACAO
+               'PONTOS (GPA): ' WRK-PONTOS-ED.
+
+       PROCESSA-LOTE.
+           PERFORM LE-CHECKPOINT
+           MOVE WRK-CKP-CONTADOR TO WRK-REG-PROC
+
+           OPEN INPUT NOTAS-TRANS-FILE
+           IF WRK-CKP-CONTADOR > 0
+               OPEN EXTEND SIT-REPORT-FILE
+               IF WRK-FS-SITREL = '05' OR WRK-FS-SITREL = '35'
+                   OPEN OUTPUT SIT-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SIT-REPORT-FILE
+           END-IF
+
+           READ NOTAS-TRANS-FILE
+               AT END MOVE 'S' TO WRK-FIM-NOTAS
+           END-READ
+
+           PERFORM VARYING WRK-SKIP-IDX FROM 1 BY 1
+               UNTIL WRK-SKIP-IDX > WRK-CKP-CONTADOR OR FIM-NOTAS
+               READ NOTAS-TRANS-FILE
+                   AT END MOVE 'S' TO WRK-FIM-NOTAS
+               END-READ
+           END-PERFORM
+
+           PERFORM UNTIL FIM-NOTAS
+               MOVE NT-NOME    TO WRK-NOME
+               MOVE NT-MATERIA TO WRK-MATERIA
+               MOVE NT-NOTA    TO WRK-NOTA
+
+               PERFORM CLASSIFICA-NOTA
+
+               MOVE WRK-NOME     TO SR-NOME
+               MOVE WRK-MATERIA  TO SR-MATERIA
+               MOVE WRK-NOTA     TO SR-NOTA
+               MOVE WRK-SITUACAO TO SR-SITUACAO
+               MOVE WRK-PONTOS   TO SR-PONTOS
+               WRITE SIT-REPORT-RECORD
+
+               ADD 1 TO WRK-REG-PROC
+               IF FUNCTION MOD(WRK-REG-PROC, 10) = 0
+                   PERFORM GRAVA-CHECKPOINT
+               END-IF
+
+               READ NOTAS-TRANS-FILE
+                   AT END MOVE 'S' TO WRK-FIM-NOTAS
+               END-READ
+           END-PERFORM
+
+           MOVE 0 TO WRK-REG-PROC
+           PERFORM GRAVA-CHECKPOINT
+
+           CLOSE NOTAS-TRANS-FILE
+           CLOSE SIT-REPORT-FILE.
+
+      ******************************************************************
+      * LE-CHECKPOINT - Recupera de PROG04CKP a quantidade de registros
+      * de NOTAS-TRANS ja processados com sucesso na ultima rodada, ou
+      * zero se nao houver checkpoint pendente.
+      ******************************************************************
+       LE-CHECKPOINT.
+           MOVE 0 TO WRK-CKP-CONTADOR
+           OPEN INPUT CHECKPOINT-FILE
+           IF WRK-FS-CKP NOT = '35'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WRK-CKP-CONTADOR
+                   NOT AT END
+                       MOVE CKP-CONTADOR TO WRK-CKP-CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRAVA-CHECKPOINT - Grava em PROG04CKP a quantidade de registros
+      * ja processados na rodada corrente (WRK-REG-PROC).
+      ******************************************************************
+       GRAVA-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'PROG04'     TO CKP-PROGRAMA
+           MOVE WRK-REG-PROC TO CKP-CONTADOR
+           MOVE WRK-CD-DATA  TO CKP-DATA
+           MOVE WRK-CD-HORA  TO CKP-HORA
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CARREGA-PARAMETROS.
+           OPEN INPUT GRADE-PARM-FILE
+           IF WRK-FS-GRADEPRM = '00'
+               READ GRADE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE GP-REPROVADO-MAX   TO WRK-LIM-REPROVADO
+                       MOVE GP-RECUPERACAO-MAX
+                           TO WRK-LIM-RECUPERACAO
+               END-READ
+               CLOSE GRADE-PARM-FILE
+           END-IF
+           COMPUTE WRK-INI-RECUPERACAO = WRK-LIM-REPROVADO + 1
+           COMPUTE WRK-INI-APROVADO = WRK-LIM-RECUPERACAO + 1.
+
+       CLASSIFICA-NOTA.
+           IF WRK-NOTA >= 0 AND WRK-NOTA <= WRK-LIM-REPROVADO
                MOVE 'REPROVADO' TO WRK-SITUACAO
+               MOVE 0.0 TO WRK-PONTOS
            ELSE
-               IF WRK-NOTA = 5 OR WRK-NOTA = 6
+               IF WRK-NOTA >= WRK-INI-RECUPERACAO AND
+                  WRK-NOTA <= WRK-LIM-RECUPERACAO
                    MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+                   MOVE 2.0 TO WRK-PONTOS
                ELSE
-                   IF WRK-NOTA >=7 AND WRK-NOTA <=10
+                   IF WRK-NOTA >= WRK-INI-APROVADO AND WRK-NOTA <=10
                         MOVE 'APROVADO' TO WRK-SITUACAO
+                        IF WRK-NOTA >= 9
+                            MOVE 4.0 TO WRK-PONTOS
+                        ELSE
+                            MOVE 3.0 TO WRK-PONTOS
+                        END-IF
                    ELSE
                         MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                        MOVE 0.0 TO WRK-PONTOS
+                        PERFORM GRAVA-EXCECAO
                    END-IF
                END-IF
+           END-IF.
+
+      ******************************************************************
+      * GRAVA-EXCECAO - Registra em EXCPTLOG a nota invalida informada,
+      * para acompanhamento centralizado de entradas fora do padrao.
+      ******************************************************************
+       GRAVA-EXCECAO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND EXCEPTIONS-LOG-FILE
+           IF WRK-FS-EXCPT = '05' OR WRK-FS-EXCPT = '35'
+               OPEN OUTPUT EXCEPTIONS-LOG-FILE
            END-IF
 
-           DISPLAY 'OLA ' WRK-NOME
-               'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-               'E SUA NOTA FOI: ' WRK-NOTA
-               'E SUA SITUACAO FOI: ' WRK-SITUACAO.
-           GOBACK
-               STOP RUN.
+           MOVE WRK-CD-DATA TO EX-DATA
+           MOVE WRK-CD-HORA TO EX-HORA
+           MOVE 'PROG04'    TO EX-PROGRAMA
+           MOVE WRK-NOTA    TO EX-ENTRADA
+           WRITE EXCEPTIONS-LOG-RECORD
+
+           CLOSE EXCEPTIONS-LOG-FILE.
+
+       GRAVA-AUDIT-LOG.
+           ACCEPT WRK-USUARIO FROM ENVIRONMENT "USER"
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WRK-FS-AUDIT = '05' OR WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE WRK-CD-DATA  TO AU-DATA
+           MOVE WRK-CD-HORA  TO AU-HORA
+           MOVE WRK-USUARIO  TO AU-USUARIO
+           MOVE 'PROG04'     TO AU-PROGRAMA
+           IF MODO-LOTE
+               MOVE 'MODO LOTE - NOTAS-TRANS' TO AU-DADOS
+           ELSE
+               STRING WRK-NOME    DELIMITED BY SIZE
+                   ' '            DELIMITED BY SIZE
+                   WRK-MATERIA    DELIMITED BY SIZE
+                   INTO AU-DADOS
+           END-IF
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
        END PROGRAM PROG04.
