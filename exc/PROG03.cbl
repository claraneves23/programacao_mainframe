@@ -8,25 +8,92 @@
        PROGRAM-ID. PROG03.
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-WRITTEN. 11/04/2025
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-TRANS-FILE ASSIGN TO "NOTASTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-NOTAS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS-TRANS-FILE.
+           COPY NOTASTR.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITLOG.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PIC X(30).
+       COPY STUDREC.
        77 WRK-MATERIA  PIC X(15).
+       77 WRK-NOTA-ED  PIC X(02).
        77 WRK-NOTA     PIC 9(02).
+       77 WRK-FS-NOTAS PIC X(02) VALUE SPACES.
+       77 WRK-FS-AUDIT PIC X(02) VALUE SPACES.
+       77 WRK-USUARIO  PIC X(08) VALUE SPACES.
+       01 WRK-DATA-HORA PIC X(21).
+       01 WRK-DH-REDEF REDEFINES WRK-DATA-HORA.
+          05 WRK-CD-DATA PIC X(08).
+          05 WRK-CD-HORA PIC X(06).
+          05 FILLER      PIC X(07).
        PROCEDURE DIVISION.
             DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-            ACCEPT WRK-NOME
+            ACCEPT STU-NOME
 
             DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
             ACCEPT WRK-MATERIA
 
-            DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-            ACCEPT WRK-NOTA
+            MOVE SPACES TO WRK-NOTA-ED
+            PERFORM UNTIL FUNCTION TEST-NUMVAL(WRK-NOTA-ED) = 0
+                DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
+                ACCEPT WRK-NOTA-ED
+                IF FUNCTION TEST-NUMVAL(WRK-NOTA-ED) NOT = 0
+                    DISPLAY 'NOTA INVALIDA. DIGITE SOMENTE NUMEROS.'
+                END-IF
+            END-PERFORM
+            MOVE WRK-NOTA-ED TO WRK-NOTA
 
-            DISPLAY 'OLA ' WRK-NOME
+            DISPLAY 'OLA ' STU-NOME
                 'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
                 'E SUA NOTA FOI: ' WRK-NOTA.
 
+            PERFORM GRAVA-NOTAS-TRANS
+            PERFORM GRAVA-AUDIT-LOG
+
             GOBACK.
              STOP RUN.
+
+       GRAVA-NOTAS-TRANS.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND NOTAS-TRANS-FILE
+           IF WRK-FS-NOTAS = '05' OR WRK-FS-NOTAS = '35'
+               OPEN OUTPUT NOTAS-TRANS-FILE
+           END-IF
+           MOVE STU-NOME     TO NT-NOME
+           MOVE WRK-MATERIA  TO NT-MATERIA
+           MOVE WRK-NOTA     TO NT-NOTA
+           MOVE WRK-CD-DATA  TO NT-DATA
+           MOVE WRK-CD-HORA  TO NT-HORA
+           WRITE NOTAS-TRANS-RECORD
+           CLOSE NOTAS-TRANS-FILE.
+
+       GRAVA-AUDIT-LOG.
+           ACCEPT WRK-USUARIO FROM ENVIRONMENT "USER"
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WRK-FS-AUDIT = '05' OR WRK-FS-AUDIT = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE WRK-CD-DATA  TO AU-DATA
+           MOVE WRK-CD-HORA  TO AU-HORA
+           MOVE WRK-USUARIO  TO AU-USUARIO
+           MOVE 'PROG03'     TO AU-PROGRAMA
+           STRING STU-NOME    DELIMITED BY SIZE
+               ' '            DELIMITED BY SIZE
+               WRK-MATERIA    DELIMITED BY SIZE
+               INTO AU-DADOS
+
+           WRITE AUDIT-LOG-RECORD
+
+           CLOSE AUDIT-LOG-FILE.
        END PROGRAM PROG03.
