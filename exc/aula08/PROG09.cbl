@@ -9,23 +9,39 @@
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-COMPILED. 09/05/2025.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVEN-ODD-LOG-FILE ASSIGN TO "EVNODLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EVNODLOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  EVEN-ODD-LOG-FILE.
+           COPY EVNODLOG.
        WORKING-STORAGE SECTION.
+       01 WS-FS-EVNODLOG        PIC X(02) VALUE SPACES.
+       01 WS-DATA-HORA          PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA.
+          05 WS-CD-DATA         PIC X(08).
+          05 WS-CD-HORA         PIC X(06).
+          05 FILLER             PIC X(07).
        01 NUMERO-INICIAL         PIC 9(4).
        01 NUMERO                 PIC 9(4).
        01 QUOCIENTE              PIC 9(4).
        01 RESTO                  PIC 9.
        01 RESPOSTA               PIC X VALUE 'S'.
 
-       01 CONTADOR               PIC 9.
-       01 INDICE                 PIC 9.
+       01 CONTADOR               PIC 9(02).
+       01 INDICE                 PIC 9(02).
+       01 WS-QUANTIDADE          PIC 9(02) VALUE 5.
+       01 WS-LINHA-CONT          PIC 9(02) VALUE 0.
+       01 WS-PAUSA               PIC X(01) VALUE SPACES.
 
        01 MATRIZ-PAR.
-           05 PARES              OCCURS 5 TIMES PIC 9(4).
+           05 PARES              OCCURS 20 TIMES PIC 9(4).
 
        01 MATRIZ-IMPAR.
-           05 IMPARES            OCCURS 5 TIMES PIC 9(4).
+           05 IMPARES            OCCURS 20 TIMES PIC 9(4).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -35,11 +51,19 @@
                DISPLAY "Digite um número inteiro:"
                ACCEPT NUMERO-INICIAL
 
+               DISPLAY "Quantos pares e ímpares deseja obter (1-20):"
+               ACCEPT WS-QUANTIDADE
+               PERFORM UNTIL WS-QUANTIDADE > 0
+                   AND WS-QUANTIDADE NOT > 20
+                   DISPLAY "QUANTIDADE INVALIDA. INFORME DE 1 A 20:"
+                   ACCEPT WS-QUANTIDADE
+               END-PERFORM
+
                MOVE NUMERO-INICIAL TO NUMERO
                MOVE 1 TO INDICE
                MOVE 0 TO CONTADOR
 
-               PERFORM UNTIL CONTADOR = 5
+               PERFORM UNTIL CONTADOR = WS-QUANTIDADE
                    ADD 1 TO NUMERO
                    DIVIDE NUMERO BY 2 GIVING QUOCIENTE REMAINDER RESTO
                    IF RESTO = 0
@@ -51,10 +75,10 @@
 
 
                MOVE NUMERO-INICIAL TO NUMERO
-               MOVE 5 TO INDICE
+               MOVE WS-QUANTIDADE TO INDICE
                MOVE 0 TO CONTADOR
 
-               PERFORM UNTIL CONTADOR = 5
+               PERFORM UNTIL CONTADOR = WS-QUANTIDADE
                    ADD 1 TO NUMERO
                    DIVIDE NUMERO BY 2 GIVING QUOCIENTE REMAINDER RESTO
                    IF RESTO NOT = 0
@@ -65,17 +89,33 @@
                END-PERFORM
 
                DISPLAY " "
-               DISPLAY "5 próximos números pares (ordem crescente):"
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               DISPLAY "Próximos números pares (ordem crescente):"
+               MOVE 0 TO WS-LINHA-CONT
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > WS-QUANTIDADE
                    DISPLAY PARES(INDICE)
+                   ADD 1 TO WS-LINHA-CONT
+                   IF FUNCTION MOD(WS-LINHA-CONT, 10) = 0
+                       DISPLAY "Pressione ENTER para continuar..."
+                       ACCEPT WS-PAUSA
+                   END-IF
                END-PERFORM
 
                DISPLAY " "
-               DISPLAY "5 próximos números ímpares (ordem decrescente):"
-               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               DISPLAY "Próximos ímpares (ordem decrescente):"
+               MOVE 0 TO WS-LINHA-CONT
+               PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > WS-QUANTIDADE
                    DISPLAY IMPARES(INDICE)
+                   ADD 1 TO WS-LINHA-CONT
+                   IF FUNCTION MOD(WS-LINHA-CONT, 10) = 0
+                       DISPLAY "Pressione ENTER para continuar..."
+                       ACCEPT WS-PAUSA
+                   END-IF
                END-PERFORM
 
+               PERFORM GRAVA-EVEN-ODD-LOG
+
                DISPLAY " "
                DISPLAY "Deseja inserir outro número? (S/N)"
                ACCEPT RESPOSTA
@@ -84,5 +124,36 @@
            END-PERFORM
 
            DISPLAY "Programa encerrado."
-           STOP RUN.
+           GOBACK.
+
+      ******************************************************************
+      * GRAVA-EVEN-ODD-LOG - Registra no EVEN-ODD-LOG, com data e hora
+      * da execucao, cada par e cada impar encontrado nesta rodada.
+      ******************************************************************
+       GRAVA-EVEN-ODD-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND EVEN-ODD-LOG-FILE
+           IF WS-FS-EVNODLOG = '05' OR WS-FS-EVNODLOG = '35'
+               OPEN OUTPUT EVEN-ODD-LOG-FILE
+           END-IF
+
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-QUANTIDADE
+               MOVE WS-CD-DATA  TO EO-DATA
+               MOVE WS-CD-HORA  TO EO-HORA
+               MOVE "PAR"       TO EO-TIPO
+               MOVE PARES(INDICE) TO EO-VALOR
+               WRITE EO-LOG-RECORD
+           END-PERFORM
+
+           PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WS-QUANTIDADE
+               MOVE WS-CD-DATA  TO EO-DATA
+               MOVE WS-CD-HORA  TO EO-HORA
+               MOVE "IMPAR"     TO EO-TIPO
+               MOVE IMPARES(INDICE) TO EO-VALOR
+               WRITE EO-LOG-RECORD
+           END-PERFORM
+
+           CLOSE EVEN-ODD-LOG-FILE.
        END PROGRAM PROG09.
