@@ -8,9 +8,23 @@
        PROGRAM-ID. PROG10.
        AUTHOR. MARIA CLARA PIRANI NEVES.
        DATE-COMPILED. 09/05/2025.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIMOS-LOG-FILE ASSIGN TO "PRIMOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRIMOLOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRIMOS-LOG-FILE.
+           COPY PRIMOLOG.
        WORKING-STORAGE SECTION.
+       01 WS-FS-PRIMOLOG        PIC X(02) VALUE SPACES.
+       01 WS-DATA-HORA          PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA.
+          05 WS-CD-DATA         PIC X(08).
+          05 WS-CD-HORA         PIC X(06).
+          05 FILLER             PIC X(07).
 
        01 NUMERO-INICIAL         PIC 9(4).
        01 NUMERO-ATUAL           PIC 9(4).
@@ -25,10 +39,41 @@
        01 MATRIZ-PRIMOS.
            05 PRIMOS             OCCURS 5 TIMES PIC 9(4).
 
+       01 WRK-MODO               PIC X(01) VALUE '1'.
+          88 MODO-PROXIMOS-PRIMOS      VALUE '1'.
+          88 MODO-MAIOR-FATOR          VALUE '2'.
+       01 WS-NUMERO-FATORAR      PIC 9(4).
+       01 WS-MAIOR-FATOR         PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM UNTIL RESPOSTA NOT = 'S'
+               DISPLAY "Escolha o modo:"
+               DISPLAY "1 - Proximos numeros primos"
+               DISPLAY "2 - Maior fator primo de um numero"
+               ACCEPT WRK-MODO
+
+               IF MODO-MAIOR-FATOR
+                   PERFORM CALCULA-MAIOR-FATOR
+               ELSE
+                   PERFORM LISTA-PROXIMOS-PRIMOS
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "Deseja inserir outro número? (S/N)"
+               ACCEPT RESPOSTA
+               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO RESPOSTA
+           END-PERFORM
+
+           DISPLAY "Programa encerrado."
+           GOBACK.
+
+      ******************************************************************
+      * LISTA-PROXIMOS-PRIMOS - Gera e exibe os 5 proximos numeros
+      * primos a partir do numero informado, registrando-os no log.
+      ******************************************************************
+       LISTA-PROXIMOS-PRIMOS.
                MOVE 0 TO TOTAL-PRIMOS
                DISPLAY "Digite um número inteiro:"
                ACCEPT NUMERO-INICIAL
@@ -38,18 +83,37 @@
 
                PERFORM UNTIL TOTAL-PRIMOS = 5
                    MOVE 0 TO DIVISORES-ENCONTRADOS
-                   MOVE 2 TO DIVISOR
 
-                   *> Verifica se NUMERO-ATUAL é primo
-                   PERFORM UNTIL DIVISOR >= NUMERO-ATUAL
-                       DIVIDE NUMERO-ATUAL BY DIVISOR
-                           GIVING QUOCIENTE
-                           REMAINDER RESTO
-                       IF RESTO = 0
-                           ADD 1 TO DIVISORES-ENCONTRADOS
+                   *> Verifica se NUMERO-ATUAL é primo: descarta pares
+                   *> de cara e testa apenas divisores impares ate a
+                   *> raiz quadrada de NUMERO-ATUAL
+                   IF NUMERO-ATUAL < 2
+                       ADD 1 TO DIVISORES-ENCONTRADOS
+                   ELSE
+                       IF NUMERO-ATUAL NOT = 2
+                           DIVIDE NUMERO-ATUAL BY 2
+                               GIVING QUOCIENTE
+                               REMAINDER RESTO
+                           IF RESTO = 0
+                               ADD 1 TO DIVISORES-ENCONTRADOS
+                           END-IF
                        END-IF
-                       ADD 1 TO DIVISOR
-                   END-PERFORM
+
+                       IF DIVISORES-ENCONTRADOS = 0
+                           MOVE 3 TO DIVISOR
+                           PERFORM
+                               UNTIL DIVISOR * DIVISOR > NUMERO-ATUAL
+                               OR DIVISORES-ENCONTRADOS > 0
+                               DIVIDE NUMERO-ATUAL BY DIVISOR
+                                   GIVING QUOCIENTE
+                                   REMAINDER RESTO
+                               IF RESTO = 0
+                                   ADD 1 TO DIVISORES-ENCONTRADOS
+                               END-IF
+                               ADD 2 TO DIVISOR
+                           END-PERFORM
+                       END-IF
+                   END-IF
 
                    IF DIVISORES-ENCONTRADOS = 0
                        ADD 1 TO TOTAL-PRIMOS
@@ -66,17 +130,68 @@
                END-PERFORM
 
                DISPLAY " "
-               DISPLAY "5 próximos números primos (ordem decrescente):"
+               DISPLAY "5 próximos primos (ordem decrescente):"
                PERFORM VARYING INDICE FROM 5 BY -1 UNTIL INDICE < 1
                    DISPLAY PRIMOS(INDICE)
                END-PERFORM
 
-               DISPLAY " "
-               DISPLAY "Deseja inserir outro número? (S/N)"
-               ACCEPT RESPOSTA
-               MOVE FUNCTION UPPER-CASE(RESPOSTA) TO RESPOSTA
+               PERFORM GRAVA-PRIMOS-LOG.
+
+      ******************************************************************
+      * CALCULA-MAIOR-FATOR - Le um numero e obtem, por divisoes
+      * sucessivas, o maior fator primo que o compoe.
+      ******************************************************************
+       CALCULA-MAIOR-FATOR.
+           DISPLAY "Digite um número inteiro maior que 1:"
+           ACCEPT WS-NUMERO-FATORAR
+           MOVE 1 TO WS-MAIOR-FATOR
+           MOVE 2 TO DIVISOR
+
+           PERFORM UNTIL DIVISOR * DIVISOR > WS-NUMERO-FATORAR
+               DIVIDE WS-NUMERO-FATORAR BY DIVISOR
+                   GIVING QUOCIENTE
+                   REMAINDER RESTO
+               IF RESTO = 0
+                   MOVE DIVISOR TO WS-MAIOR-FATOR
+                   PERFORM UNTIL RESTO NOT = 0
+                       DIVIDE WS-NUMERO-FATORAR BY DIVISOR
+                           GIVING QUOCIENTE
+                           REMAINDER RESTO
+                       IF RESTO = 0
+                           MOVE QUOCIENTE TO WS-NUMERO-FATORAR
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF DIVISOR = 2
+                   ADD 1 TO DIVISOR
+               ELSE
+                   ADD 2 TO DIVISOR
+               END-IF
            END-PERFORM
 
-           DISPLAY "Programa encerrado."
-           STOP RUN.
+           IF WS-NUMERO-FATORAR > 1
+               MOVE WS-NUMERO-FATORAR TO WS-MAIOR-FATOR
+           END-IF
+
+           DISPLAY "MAIOR FATOR PRIMO: " WS-MAIOR-FATOR.
+
+      ******************************************************************
+      * GRAVA-PRIMOS-LOG - Registra no PRIMOS-LOG, com data e hora da
+      * execucao, cada numero primo encontrado nesta rodada.
+      ******************************************************************
+       GRAVA-PRIMOS-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND PRIMOS-LOG-FILE
+           IF WS-FS-PRIMOLOG = '05' OR WS-FS-PRIMOLOG = '35'
+               OPEN OUTPUT PRIMOS-LOG-FILE
+           END-IF
+
+           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 5
+               MOVE WS-CD-DATA    TO PL-DATA
+               MOVE WS-CD-HORA    TO PL-HORA
+               MOVE PRIMOS(INDICE) TO PL-VALOR
+               WRITE PL-LOG-RECORD
+           END-PERFORM
+
+           CLOSE PRIMOS-LOG-FILE.
        END PROGRAM PROG10.
