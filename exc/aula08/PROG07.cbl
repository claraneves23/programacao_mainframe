@@ -12,34 +12,233 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISC-REL-FILE ASSIGN TO "PROG07RL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REL.
+           SELECT DISC-MASTER-FILE ASSIGN TO "DISCMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DM-CHAVE
+               FILE STATUS IS WS-FS-DISCMR.
+           SELECT DISC-CSV-FILE ASSIGN TO "PROG07CS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
        DATA DIVISION.
        FILE SECTION.
+       FD  DISC-REL-FILE.
+           COPY DISCREL.
+       FD  DISC-MASTER-FILE.
+           COPY DISCMR.
+       FD  DISC-CSV-FILE.
+           COPY DISCCSV.
        WORKING-STORAGE SECTION.
+       COPY STUDREC.
+       01 WS-FS-CSV         PIC X(02) VALUE SPACES.
+       01 WS-EXPORTAR-CSV   PIC X(01) VALUE 'N'.
+          88 EXPORTA-CSV          VALUE 'S'.
+       01 WS-FS-DISCMR      PIC X(02) VALUE SPACES.
+       01 WS-FIM-DISCMR     PIC X(01) VALUE 'N'.
+          88 FIM-DISCMR           VALUE 'S'.
        01 DISCIPLINAS-TEXTOS.
-          05 DISCIPLINAS PIC X(40) OCCURS 6 TIMES INDEXED BY IDX.
-          05 NOTA        PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
-       01 CONTADOR         PIC 9 VALUE 1.
+          05 DISCIPLINAS PIC X(40) OCCURS 20 TIMES INDEXED BY IDX.
+          05 NOTA        PIC 9(02)V9(02) OCCURS 20 TIMES INDEXED BY IDX.
+       01 CONTADOR         PIC 9(02) VALUE 1.
+       01 WS-QUANTIDADE    PIC 9(02) VALUE 6.
+       01 WS-FS-REL        PIC X(02) VALUE SPACES.
+       01 WS-SOMA-NOTAS    PIC 9(03)V99 VALUE 0.
+       01 WS-QTD-LIDA      PIC 9(02) VALUE 0.
+       01 WS-MEDIA-TURMA   PIC 9(02)V99 VALUE 0.
+       01 WS-RANK-I        PIC 9(02).
+       01 WS-RANK-J        PIC 9(02).
+       01 WS-RANK-MAIORIDX PIC 9(02).
+       01 WS-TEMP-DISC     PIC X(40).
+       01 WS-TEMP-NOTA     PIC 9(02)V9(02).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             INICIO.
 
-           MOVE "Algoritmos e Logica de Programacao"  TO DISCIPLINAS(1)
-           MOVE "Programacao Orientada a Objetos"     TO DISCIPLINAS(2)
-           MOVE "Banco de Dados"                      TO DISCIPLINAS(3)
-           MOVE "Estrutura de Dados"                  TO DISCIPLINAS(4)
-           MOVE "Engenharia de Software"              TO DISCIPLINAS(5)
-           MOVE "Programacao Mainframe"               TO DISCIPLINAS(6)
-
-           MOVE 9,5  TO NOTA(1)
-           MOVE 9,0  TO NOTA(2)
-           MOVE 8,5  TO NOTA(3)
-           MOVE 8,0  TO NOTA(4)
-           MOVE 7,5  TO NOTA(5)
-           MOVE 7,0  TO NOTA(6)
-
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
-               DISPLAY "Disciplina " CONTADOR ": " DISCIPLINAS(CONTADOR)
-               DISPLAY "NOTA: " NOTA(CONTADOR)
+           DISPLAY "Matricula do aluno: "
+           ACCEPT STU-ID
+
+           DISPLAY "Quantas disciplinas deseja informar? (1 a 20): "
+           ACCEPT WS-QUANTIDADE
+           PERFORM UNTIL WS-QUANTIDADE > 0 AND WS-QUANTIDADE NOT > 20
+               DISPLAY "QUANTIDADE INVALIDA. INFORME DE 1 A 20:"
+               ACCEPT WS-QUANTIDADE
+           END-PERFORM
+
+           OPEN I-O DISC-MASTER-FILE
+           IF WS-FS-DISCMR = '35'
+               OPEN OUTPUT DISC-MASTER-FILE
+               CLOSE DISC-MASTER-FILE
+               OPEN I-O DISC-MASTER-FILE
+           END-IF
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1
+               UNTIL CONTADOR > WS-QUANTIDADE
+               DISPLAY "Nome da disciplina " CONTADOR ": "
+               ACCEPT DISCIPLINAS(CONTADOR)
+               DISPLAY "NOTA da disciplina " CONTADOR ": "
+               ACCEPT NOTA(CONTADOR)
+
+               MOVE STU-ID       TO DM-ALUNO-ID
+               MOVE DISCIPLINAS(CONTADOR) TO DM-DISCIPLINA
+               MOVE NOTA(CONTADOR)    TO DM-NOTA
+               WRITE DISC-MASTER-RECORD
+                   INVALID KEY
+                       REWRITE DISC-MASTER-RECORD
+               END-WRITE
+           END-PERFORM
+           CLOSE DISC-MASTER-FILE
+
+           DISPLAY "Exportar também em formato CSV? (S/N): "
+           ACCEPT WS-EXPORTAR-CSV
+           MOVE FUNCTION UPPER-CASE(WS-EXPORTAR-CSV)
+               TO WS-EXPORTAR-CSV
+
+           PERFORM GERA-RELATORIO
+           IF EXPORTA-CSV
+               PERFORM GERA-RELATORIO-CSV
+           END-IF
+
+           PERFORM ORDENA-POR-NOTA
+           PERFORM EXIBE-RANKING
+            GOBACK.
+
+      ******************************************************************
+      * GERA-RELATORIO - Le de volta, pela chave, as disciplinas do
+      * aluno recem gravadas em DISC-MASTER e emite o relatorio.
+      ******************************************************************
+       GERA-RELATORIO.
+           OPEN OUTPUT DISC-REL-FILE
+           MOVE "RELATORIO DE DISCIPLINAS E NOTAS" TO DISC-REL-LINHA
+           WRITE DISC-REL-LINHA
+           MOVE SPACES TO DISC-REL-LINHA
+           WRITE DISC-REL-LINHA
+
+           OPEN INPUT DISC-MASTER-FILE
+           MOVE STU-ID TO DM-ALUNO-ID
+           MOVE SPACES TO DM-DISCIPLINA
+           START DISC-MASTER-FILE KEY IS NOT LESS THAN DM-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-DISCMR
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-FIM-DISCMR
+           END-START
+
+           PERFORM UNTIL FIM-DISCMR
+               READ DISC-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-FIM-DISCMR
+               END-READ
+               IF NOT FIM-DISCMR
+                   IF DM-ALUNO-ID NOT = STU-ID
+                       MOVE 'S' TO WS-FIM-DISCMR
+                   ELSE
+                       DISPLAY "DISCIPLINA: " DM-DISCIPLINA
+                       DISPLAY "NOTA: " DM-NOTA
+                       ADD DM-NOTA TO WS-SOMA-NOTAS
+                       ADD 1 TO WS-QTD-LIDA
+                       STRING DM-DISCIPLINA DELIMITED BY SIZE
+                           " NOTA: " DELIMITED BY SIZE
+                           DM-NOTA DELIMITED BY SIZE
+                           INTO DISC-REL-LINHA
+                       WRITE DISC-REL-LINHA
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE DISC-MASTER-FILE
+
+           COMPUTE WS-MEDIA-TURMA = WS-SOMA-NOTAS / WS-QTD-LIDA
+           MOVE SPACES TO DISC-REL-LINHA
+           WRITE DISC-REL-LINHA
+           STRING "MEDIA DA TURMA: " DELIMITED BY SIZE
+               WS-MEDIA-TURMA DELIMITED BY SIZE
+               INTO DISC-REL-LINHA
+           WRITE DISC-REL-LINHA
+           CLOSE DISC-REL-FILE
+
+           DISPLAY "MEDIA DA TURMA: " WS-MEDIA-TURMA.
+
+      ******************************************************************
+      * GERA-RELATORIO-CSV - Repete a leitura das disciplinas do aluno
+      * em DISC-MASTER, desta vez emitindo uma linha separada por
+      * virgulas por disciplina, para importacao em planilhas.
+      ******************************************************************
+       GERA-RELATORIO-CSV.
+           OPEN OUTPUT DISC-CSV-FILE
+           MOVE "DISCIPLINA,NOTA" TO DISC-CSV-LINHA
+           WRITE DISC-CSV-LINHA
+
+           OPEN INPUT DISC-MASTER-FILE
+           MOVE STU-ID TO DM-ALUNO-ID
+           MOVE SPACES TO DM-DISCIPLINA
+           START DISC-MASTER-FILE KEY IS NOT LESS THAN DM-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-FIM-DISCMR
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-FIM-DISCMR
+           END-START
+
+           PERFORM UNTIL FIM-DISCMR
+               READ DISC-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-FIM-DISCMR
+               END-READ
+               IF NOT FIM-DISCMR
+                   IF DM-ALUNO-ID NOT = STU-ID
+                       MOVE 'S' TO WS-FIM-DISCMR
+                   ELSE
+                       STRING DM-DISCIPLINA DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           DM-NOTA DELIMITED BY SIZE
+                           INTO DISC-CSV-LINHA
+                       WRITE DISC-CSV-LINHA
+                   END-IF
+               END-IF
            END-PERFORM
-            STOP RUN.
+           CLOSE DISC-MASTER-FILE
+           CLOSE DISC-CSV-FILE.
+
+      ******************************************************************
+      * ORDENA-POR-NOTA - Ordena DISCIPLINAS/NOTA por NOTA decrescente
+      * (selecao direta), para exibir o "top da turma" em EXIBE-RANKING.
+      ******************************************************************
+       ORDENA-POR-NOTA.
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+               UNTIL WS-RANK-I >= WS-QUANTIDADE
+               MOVE WS-RANK-I TO WS-RANK-MAIORIDX
+
+               PERFORM VARYING WS-RANK-J FROM WS-RANK-I BY 1
+                   UNTIL WS-RANK-J > WS-QUANTIDADE
+                   IF NOTA(WS-RANK-J) > NOTA(WS-RANK-MAIORIDX)
+                       MOVE WS-RANK-J TO WS-RANK-MAIORIDX
+                   END-IF
+               END-PERFORM
+
+               IF WS-RANK-MAIORIDX NOT = WS-RANK-I
+                   MOVE DISCIPLINAS(WS-RANK-I) TO WS-TEMP-DISC
+                   MOVE NOTA(WS-RANK-I)        TO WS-TEMP-NOTA
+                   MOVE DISCIPLINAS(WS-RANK-MAIORIDX)
+                       TO DISCIPLINAS(WS-RANK-I)
+                   MOVE NOTA(WS-RANK-MAIORIDX) TO NOTA(WS-RANK-I)
+                   MOVE WS-TEMP-DISC TO DISCIPLINAS(WS-RANK-MAIORIDX)
+                   MOVE WS-TEMP-NOTA TO NOTA(WS-RANK-MAIORIDX)
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * EXIBE-RANKING - Mostra as disciplinas em ordem decrescente de
+      * nota, apos ORDENA-POR-NOTA.
+      ******************************************************************
+       EXIBE-RANKING.
+           DISPLAY " "
+           DISPLAY "RANKING - MELHORES NOTAS"
+           PERFORM VARYING WS-RANK-I FROM 1 BY 1
+               UNTIL WS-RANK-I > WS-QUANTIDADE
+               DISPLAY WS-RANK-I "O LUGAR: " DISCIPLINAS(WS-RANK-I)
+                   " - NOTA: " NOTA(WS-RANK-I)
+           END-PERFORM.
        END PROGRAM PROG07.
