@@ -12,40 +12,252 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-ENTRADA-FILE ASSIGN TO "NOTASENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT BOLETIM-FILE ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-BOLETIM.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PROG08CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKP.
+           SELECT BOLETIM-CSV-FILE ASSIGN TO "PROG08CS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CSV.
        DATA DIVISION.
        FILE SECTION.
+       FD  NOTAS-ENTRADA-FILE.
+           COPY NOTASEN.
+       FD  BOLETIM-FILE.
+           COPY BOLETIM.
+       FD  CHECKPOINT-FILE.
+           COPY CHKPOINT.
+       FD  BOLETIM-CSV-FILE.
+           COPY BOLCSV.
        WORKING-STORAGE SECTION.
+       COPY STUDREC.
+       01 WS-FS-ENTRADA    PIC X(02) VALUE SPACES.
+       01 WS-FS-BOLETIM    PIC X(02) VALUE SPACES.
+       01 WS-FS-CKP        PIC X(02) VALUE SPACES.
+       01 WS-FS-CSV        PIC X(02) VALUE SPACES.
+       01 WS-EXPORTAR-CSV  PIC X(01) VALUE 'N'.
+          88 EXPORTA-CSV         VALUE 'S'.
+       01 WS-CKP-CONTADOR  PIC 9(08) VALUE 0.
+       01 WS-REG-PROC      PIC 9(08) VALUE 0.
+       01 WS-SKIP-IDX      PIC 9(08) VALUE 0.
+       01 WS-DATA-HORA     PIC X(21).
+       01 WS-DH-REDEF REDEFINES WS-DATA-HORA.
+          05 WS-CD-DATA    PIC X(08).
+          05 WS-CD-HORA    PIC X(06).
+          05 FILLER        PIC X(07).
+       01 WS-FIM-ENTRADA   PIC X(01) VALUE 'N'.
+          88 FIM-ENTRADA         VALUE 'S'.
+       01 WS-PAGINA        PIC 9(03) VALUE 0.
+       01 WS-SOMA-ALUNO    PIC 9(03)V9(02) VALUE 0.
+       01 WS-MEDIA-ALUNO   PIC 9(02)V9(02) VALUE 0.
        01 DISCIPLINAS-TEXTOS.
-          05 P1        PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
-          05 P2        PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
-          05 ATIVIDADE PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
-
+          05 P1          PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
+          05 P2          PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
+          05 ATIVIDADE   PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
+          05 MEDIA-FINAL PIC 9(02)V9(02) OCCURS 6 TIMES INDEXED BY IDX.
 
        01 CONTADOR         PIC 9 VALUE 1.
+       01 WS-SITUACAO      PIC X(09).
+       01 WRK-LIM-ATIVIDADE PIC 9(02)V9(02) VALUE 6,0.
+       01 WS-QTD-ACOMPANHAMENTO PIC 9 VALUE 0.
+       01 DISC-ACOMPANHAMENTO.
+          05 DA-DISCIPLINA OCCURS 6 TIMES PIC 9.
+       01 WRK-MODO-ENTRADA PIC X(01) VALUE 'A'.
+          88 MODO-ARQUIVO       VALUE 'A'.
+          88 MODO-INTERATIVO    VALUE 'I'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            INICIO.
 
-           MOVE 9,5  TO P1(1)
-           MOVE 9,0  TO P1(2)
-           MOVE 8,5  TO P1(3)
-           MOVE 8,0  TO P1(4)
-           MOVE 7,5  TO P1(5)
-           MOVE 7,0  TO P1(6)
-
-           MOVE 9,5  TO P2(1)
-           MOVE 9,0  TO P2(2)
-           MOVE 8,5  TO P2(3)
-           MOVE 8,0  TO P2(4)
-           MOVE 7,5  TO P2(5)
-           MOVE 7,0  TO P2(6)
-
-           MOVE 9,5  TO ATIVIDADE(1)
-           MOVE 9,0  TO ATIVIDADE(2)
-           MOVE 8,5  TO ATIVIDADE(3)
-           MOVE 8,0  TO ATIVIDADE(4)
-           MOVE 7,5  TO ATIVIDADE(5)
-           MOVE 7,0  TO ATIVIDADE(6)
+           DISPLAY "Origem das notas: (A)rquivo ou (I)nterativo: "
+           ACCEPT WRK-MODO-ENTRADA
+           MOVE FUNCTION UPPER-CASE(WRK-MODO-ENTRADA)
+               TO WRK-MODO-ENTRADA
+
+           DISPLAY "Exportar também em formato CSV? (S/N): "
+           ACCEPT WS-EXPORTAR-CSV
+           MOVE FUNCTION UPPER-CASE(WS-EXPORTAR-CSV)
+               TO WS-EXPORTAR-CSV
+
+           IF MODO-INTERATIVO
+               PERFORM PROCESSA-ENTRADA-INTERATIVA
+           ELSE
+               PERFORM PROCESSA-ENTRADA-ARQUIVO
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * PROCESSA-ENTRADA-INTERATIVA - Recebe, via ACCEPT, P1/P2/
+      * ATIVIDADE das seis disciplinas de um unico aluno e emite o
+      * boletim dele, sem passar por NOTAS-ENTRADA nem checkpoint -
+      * alternativa de balcao ao modo em lote, para quando as notas
+      * ainda nao estao em arquivo.
+      ******************************************************************
+       PROCESSA-ENTRADA-INTERATIVA.
+           DISPLAY "Matricula do aluno: "
+           ACCEPT NE-ALUNO-ID
+           DISPLAY "Nome do aluno: "
+           ACCEPT NE-ALUNO-NOME
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
+               DISPLAY "DISCIPLINA " CONTADOR
+               DISPLAY "NOTA DA P1: "
+               ACCEPT NE-P1(CONTADOR)
+               DISPLAY "NOTA DA P2: "
+               ACCEPT NE-P2(CONTADOR)
+               DISPLAY "NOTA DA ATIVIDADE: "
+               ACCEPT NE-ATIVIDADE(CONTADOR)
+           END-PERFORM
+
+           OPEN OUTPUT BOLETIM-FILE
+           IF EXPORTA-CSV
+               OPEN OUTPUT BOLETIM-CSV-FILE
+               PERFORM ESCREVE-CABECALHO-CSV
+           END-IF
+
+           PERFORM PROCESSA-ALUNO
+
+           CLOSE BOLETIM-FILE
+           IF EXPORTA-CSV
+               CLOSE BOLETIM-CSV-FILE
+           END-IF.
+
+      ******************************************************************
+      * PROCESSA-ENTRADA-ARQUIVO - Le os alunos de NOTAS-ENTRADA e
+      * emite o boletim de cada um, com checkpoint/restart entre
+      * rodadas.
+      ******************************************************************
+       PROCESSA-ENTRADA-ARQUIVO.
+           PERFORM LE-CHECKPOINT
+           MOVE WS-CKP-CONTADOR TO WS-REG-PROC
+
+           OPEN INPUT NOTAS-ENTRADA-FILE
+           IF WS-FS-ENTRADA = '35'
+               DISPLAY "ARQUIVO NOTAS-ENTRADA VAZIO OU INEXISTENTE"
+               MOVE 'S' TO WS-FIM-ENTRADA
+           END-IF
+
+           IF WS-CKP-CONTADOR > 0
+               OPEN EXTEND BOLETIM-FILE
+               IF WS-FS-BOLETIM = '05' OR WS-FS-BOLETIM = '35'
+                   OPEN OUTPUT BOLETIM-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BOLETIM-FILE
+           END-IF
+
+           IF EXPORTA-CSV
+               IF WS-CKP-CONTADOR > 0
+                   OPEN EXTEND BOLETIM-CSV-FILE
+                   IF WS-FS-CSV = '05' OR WS-FS-CSV = '35'
+                       OPEN OUTPUT BOLETIM-CSV-FILE
+                       PERFORM ESCREVE-CABECALHO-CSV
+                   END-IF
+               ELSE
+                   OPEN OUTPUT BOLETIM-CSV-FILE
+                   PERFORM ESCREVE-CABECALHO-CSV
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-CKP-CONTADOR OR FIM-ENTRADA
+               READ NOTAS-ENTRADA-FILE
+                   AT END
+                       MOVE 'S' TO WS-FIM-ENTRADA
+               END-READ
+           END-PERFORM
+
+           PERFORM UNTIL FIM-ENTRADA
+               READ NOTAS-ENTRADA-FILE
+                   AT END
+                       MOVE 'S' TO WS-FIM-ENTRADA
+               END-READ
+               IF NOT FIM-ENTRADA
+                   PERFORM PROCESSA-ALUNO
+                   ADD 1 TO WS-REG-PROC
+                   IF FUNCTION MOD(WS-REG-PROC, 10) = 0
+                       PERFORM GRAVA-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-REG-PROC
+           PERFORM GRAVA-CHECKPOINT
+
+           CLOSE NOTAS-ENTRADA-FILE
+           CLOSE BOLETIM-FILE
+           IF EXPORTA-CSV
+               CLOSE BOLETIM-CSV-FILE
+           END-IF.
+
+      ******************************************************************
+      * ESCREVE-CABECALHO-CSV - Grava a linha de cabecalho do boletim
+      * em formato CSV, na abertura de um arquivo novo.
+      ******************************************************************
+       ESCREVE-CABECALHO-CSV.
+           MOVE "ALUNO_ID,ALUNO_NOME,DISCIPLINA,MEDIA,SITUACAO"
+               TO BOLETIM-CSV-LINHA
+           WRITE BOLETIM-CSV-LINHA.
+
+      ******************************************************************
+      * LE-CHECKPOINT - Recupera de PROG08CKP a quantidade de alunos
+      * ja processados com sucesso na ultima rodada, ou zero se nao
+      * houver checkpoint pendente.
+      ******************************************************************
+       LE-CHECKPOINT.
+           MOVE 0 TO WS-CKP-CONTADOR
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKP NOT = '35'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKP-CONTADOR
+                   NOT AT END
+                       MOVE CKP-CONTADOR TO WS-CKP-CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * GRAVA-CHECKPOINT - Grava em PROG08CKP a quantidade de alunos ja
+      * processados na rodada corrente (WS-REG-PROC).
+      ******************************************************************
+       GRAVA-CHECKPOINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 'PROG08'    TO CKP-PROGRAMA
+           MOVE WS-REG-PROC TO CKP-CONTADOR
+           MOVE WS-CD-DATA  TO CKP-DATA
+           MOVE WS-CD-HORA  TO CKP-HORA
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * PROCESSA-ALUNO - Distribui as notas do aluno corrente nas
+      * tabelas de trabalho, calcula a media de cada disciplina e
+      * imprime uma pagina de boletim (cabecalho, detalhe e media).
+      ******************************************************************
+       PROCESSA-ALUNO.
+           ADD 1 TO WS-PAGINA
+           MOVE 0 TO WS-SOMA-ALUNO
+           MOVE 0 TO WS-QTD-ACOMPANHAMENTO
+
+           MOVE NE-ALUNO-ID   TO STU-ID
+           MOVE NE-ALUNO-NOME TO STU-NOME
+
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
+               MOVE NE-P1(CONTADOR)        TO P1(CONTADOR)
+               MOVE NE-P2(CONTADOR)        TO P2(CONTADOR)
+               MOVE NE-ATIVIDADE(CONTADOR) TO ATIVIDADE(CONTADOR)
+           END-PERFORM
+
+           PERFORM IMPRIME-CABECALHO
 
            PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 6
                DISPLAY "DISCIPLINA " CONTADOR ":"
@@ -53,6 +265,106 @@
                DISPLAY "NOTA DA P2: " P2(CONTADOR)
                DISPLAY "NOTA DA ATIVIDADE: "
                ATIVIDADE(CONTADOR)
+
+               COMPUTE MEDIA-FINAL(CONTADOR) =
+                   P1(CONTADOR) * 0,3 + P2(CONTADOR) * 0,3 +
+                   ATIVIDADE(CONTADOR) * 0,4
+
+               IF MEDIA-FINAL(CONTADOR) >= 6,0
+                   MOVE "APROVADO"  TO WS-SITUACAO
+               ELSE
+                   MOVE "REPROVADO" TO WS-SITUACAO
+               END-IF
+
+               DISPLAY "MEDIA FINAL: " MEDIA-FINAL(CONTADOR)
+                   " - " WS-SITUACAO
+
+               IF ATIVIDADE(CONTADOR) < WRK-LIM-ATIVIDADE
+                   ADD 1 TO WS-QTD-ACOMPANHAMENTO
+                   MOVE CONTADOR
+                       TO DA-DISCIPLINA(WS-QTD-ACOMPANHAMENTO)
+               END-IF
+
+               ADD MEDIA-FINAL(CONTADOR) TO WS-SOMA-ALUNO
+
+               STRING "DISCIPLINA " CONTADOR " MEDIA: "
+                   DELIMITED BY SIZE
+                   MEDIA-FINAL(CONTADOR) DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-SITUACAO DELIMITED BY SIZE
+                   INTO BOLETIM-LINHA
+               WRITE BOLETIM-LINHA
+
+               IF EXPORTA-CSV
+                   STRING STU-ID DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       STU-NOME DELIMITED BY SIZE
+                       ",DISCIPLINA " DELIMITED BY SIZE
+                       CONTADOR DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       MEDIA-FINAL(CONTADOR) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       WS-SITUACAO DELIMITED BY SIZE
+                       INTO BOLETIM-CSV-LINHA
+                   WRITE BOLETIM-CSV-LINHA
+               END-IF
            END-PERFORM
-            STOP RUN.
+
+           COMPUTE WS-MEDIA-ALUNO = WS-SOMA-ALUNO / 6
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           STRING "MEDIA GERAL DO ALUNO: " DELIMITED BY SIZE
+               WS-MEDIA-ALUNO DELIMITED BY SIZE
+               INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           DISPLAY "MEDIA GERAL DO ALUNO: " WS-MEDIA-ALUNO
+
+           PERFORM EXIBE-ACOMPANHAMENTO.
+
+      ******************************************************************
+      * EXIBE-ACOMPANHAMENTO - Relaciona, quando houver, as disciplinas
+      * do aluno cuja nota de atividade ficou abaixo do minimo exigido,
+      * para acompanhamento pedagogico.
+      ******************************************************************
+       EXIBE-ACOMPANHAMENTO.
+           IF WS-QTD-ACOMPANHAMENTO > 0
+               DISPLAY "NECESSITA ACOMPANHAMENTO NAS DISCIPLINAS:"
+               STRING "NECESSITA ACOMPANHAMENTO NAS DISCIPLINAS:"
+                   DELIMITED BY SIZE
+                   INTO BOLETIM-LINHA
+               WRITE BOLETIM-LINHA
+               PERFORM VARYING CONTADOR FROM 1 BY 1
+                   UNTIL CONTADOR > WS-QTD-ACOMPANHAMENTO
+                   DISPLAY "  DISCIPLINA "
+                       DA-DISCIPLINA(CONTADOR)
+                   STRING "  DISCIPLINA " DELIMITED BY SIZE
+                       DA-DISCIPLINA(CONTADOR) DELIMITED BY SIZE
+                       INTO BOLETIM-LINHA
+                   WRITE BOLETIM-LINHA
+               END-PERFORM
+               MOVE SPACES TO BOLETIM-LINHA
+               WRITE BOLETIM-LINHA
+           END-IF.
+
+      ******************************************************************
+      * IMPRIME-CABECALHO - Marca a quebra de pagina do boletim,
+      * identificando matricula, nome e numero de pagina do aluno.
+      ******************************************************************
+       IMPRIME-CABECALHO.
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           STRING "PAGINA: " DELIMITED BY SIZE
+               WS-PAGINA DELIMITED BY SIZE
+               INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           STRING "BOLETIM DO ALUNO " DELIMITED BY SIZE
+               STU-ID DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               STU-NOME DELIMITED BY SIZE
+               INTO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA
+           MOVE SPACES TO BOLETIM-LINHA
+           WRITE BOLETIM-LINHA.
        END PROGRAM PROG08.
